@@ -0,0 +1,8 @@
+      ******************************************************************
+      * Area de comunicacion compartida para el CALL a RUTNACIO.
+      ******************************************************************
+         01  LK-COM-NACIONALIDAD.
+           03  LK-NOM-NAC         PIC X(25).
+           03  LK-OPCION-NAC      PIC 9.
+           03  LK-NUM-NAC         PIC 9(03).
+           03  LK-RESULTADO-NAC   PIC 9(02).
