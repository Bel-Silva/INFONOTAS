@@ -0,0 +1,12 @@
+      ******************************************************************
+      * Layout compartido del registro de NOTAS.dat.
+      ******************************************************************
+       01  REG-NOTAS.
+           05  NOT-NRO-ALU     PIC 9(04).
+           05  NOT-NRO-MAT     PIC 99.
+           05  NOT-ANIO        PIC 9(04).
+           05  NOT-MES         PIC 99.
+           05  NOT-NOTA        PIC 99.
+           05  NOT-TIPO-EVAL   PIC 9.
+               88  NOT-EVAL-ORIGINAL        VALUE 1.
+               88  NOT-EVAL-RECUPERATORIO   VALUE 2.
