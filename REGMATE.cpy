@@ -0,0 +1,10 @@
+      ******************************************************************
+      * Layout compartido del registro de MATERIAS.dat.
+      ******************************************************************
+       01  REG-MATE.
+           05  MAT-NRO-MATERIA   PIC 9(02).
+           05  MAT-DESCRIPCION   PIC X(25).
+           05  MAT-ESTADO        PIC X(01).
+               88  MAT-ACTIVA        VALUE 'A'.
+               88  MAT-BAJA          VALUE 'B'.
+           05  MAT-PESO          PIC 9(02).
