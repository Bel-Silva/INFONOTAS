@@ -11,8 +11,14 @@
 
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT MATERIAS      ASSIGN TO DISK "MATERIAS.dat"
-                                ORGANIZATION IS LINE SEQUENTIAL
+      *ASSIGN TO "DDxxx" (SIN DISK) RESUELVE EN RUNTIME POR VARIABLE
+      *DE ENTORNO DD_DDxxx, LUEGO DDxxx, Y SI NINGUNA EXISTE USA
+      *"DDxxx" COMO NOMBRE DE ARCHIVO LITERAL (EMULACION DE JCL
+      *DD-NAME DE GNUCOBOL) - ASI INFONOTA.jcl CONECTA CON EL DATASET.
+           SELECT MATERIAS      ASSIGN TO "DDMAT"
+                                ORGANIZATION IS RELATIVE
+                                ACCESS MODE IS RANDOM
+                                RELATIVE KEY IS WS-RRN-MATE
                                 FILE STATUS IS WS-FS-MATE.
 
 
@@ -20,9 +26,7 @@
        FILE SECTION.
 
        FD  MATERIAS.
-           01 REG-MATE.
-              05 COD-MATE   PIC X(02).
-              05 NOM-MATE   PIC X(25).
+           COPY REGMATE.
 
       *****************************************************
 
@@ -34,17 +38,12 @@
              88 WS-OK          VALUE '00'.
              88 WS-NO-OK       VALUE '10'.
 
+       01  WS-RRN-MATE   PIC 9(02).
+
        01  WS-FLAG-FIN   PIC X.
            88 WS-SI-PROCESO    VALUE 'T'.
            88 WS-FIN-PROCESO   VALUE 'F'.
 
-      *****VARIABLES AUXILIARES ****
-
-       01  WS-MATE.
-           05 MATERIA  OCCURS 10 TIMES INDEXED BY WS-I.
-               10 WS-MAT-COD    PIC X(02).
-               10 WS-MAT-NOMBRE PIC X(25).
-
        01 WS-OPCION          PIC 9(02).
 
 
@@ -53,11 +52,7 @@
 
         LINKAGE SECTION.
 
-         01  LK-COM-MATERIA.
-           03  LK-NOM-MATE        PIC X(25).
-           03  LK-OPCION-MAT      PIC 9.
-           03  LK-NUM-MATE        PIC X(02).
-           03  LK-RESULTADO       PIC 9(02).
+           COPY LKMATER.
 
 
 
@@ -103,24 +98,12 @@
 
          EVALUATE LK-OPCION-MAT
 
-           WHEN 1
-
-             MOVE 1 TO WS-I
-             PERFORM 2200-CARGARTABLA
-                    VARYING WS-I FROM 1 BY 1
-                                  UNTIL WS-I > 9
-
            WHEN 2
-            MOVE 1 TO WS-I
-            PERFORM 2200-CARGARTABLA
-                    VARYING WS-I FROM 1 BY 1
-                                  UNTIL WS-I > 9
-
-            PERFORM 2400-BUSCARDATO
-            SET WS-FIN-PROCESO TO TRUE
+             PERFORM 2400-BUSCARDATO
+             SET WS-FIN-PROCESO TO TRUE
 
            WHEN OTHER
-             MOVE 30 TO LK-RESULTADO
+             MOVE 30 TO LK-RESULTADO-MAT
              MOVE SPACES TO LK-COM-MATERIA
              SET WS-FIN-PROCESO TO TRUE
          END-EVALUATE.
@@ -129,45 +112,24 @@
 
       ********************************
 
-       2200-CARGARTABLA.
-
-
-         READ MATERIAS
-         IF WS-FS-MATE NOT EQUAL '00' AND
-                   WS-FS-MATE NOT EQUAL '10'
-          DISPLAY 'ERROR EN LECTURA DE ARCHIVO: ' WS-FS-MATE
-          SET WS-FIN-PROCESO TO TRUE
-         ELSE
-             IF WS-FS-MATE NOT EQUAL '10'
-               MOVE COD-MATE   TO  WS-MAT-COD(WS-I)
-               MOVE NOM-MATE   TO  WS-MAT-NOMBRE(WS-I)
-              ELSE
-                  SET WS-FIN-PROCESO TO TRUE
-             END-IF
-         END-IF.
-
-         IF WS-I = 8 THEN
-            MOVE 40 TO LK-RESULTADO
-            SET WS-FIN-PROCESO TO TRUE
-         END-IF.
-
-     **********************************
-
        2400-BUSCARDATO.
 
-           MOVE 1 TO WS-I
-
-           INITIALIZE LK-RESULTADO
-
-
-           SEARCH MATERIA
-               AT END
-               MOVE 20 TO LK-RESULTADO
-               WHEN WS-MAT-COD (WS-I) = LK-NUM-MATE
-               MOVE 10 TO LK-RESULTADO
-               MOVE WS-MAT-NOMBRE(WS-I) TO LK-NOM-MATE
-
-           END-SEARCH.
+           MOVE LK-NUM-MATE TO WS-RRN-MATE
+           MOVE SPACES TO LK-NOM-MATE
+           MOVE 1 TO LK-PESO-MATE
+
+           READ MATERIAS
+               INVALID KEY
+                   MOVE 20 TO LK-RESULTADO-MAT
+               NOT INVALID KEY
+                   IF MAT-BAJA
+                       MOVE 20 TO LK-RESULTADO-MAT
+                   ELSE
+                       MOVE 10 TO LK-RESULTADO-MAT
+                       MOVE MAT-DESCRIPCION TO LK-NOM-MATE
+                       MOVE MAT-PESO TO LK-PESO-MATE
+                   END-IF
+           END-READ.
 
 
       **************************************
