@@ -1,7 +1,7 @@
       ******************************************************************
       * Author:
       * Date:
-      * Purpose:
+      * Purpose: Mantenimiento de NACIONALIDADES (alta/cambio/baja)
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
@@ -15,16 +15,20 @@
        INPUT-OUTPUT SECTION.
 
        FILE-CONTROL.
-           SELECT NACIONALIDADES      ASSIGN TO DISK "NACIO.dat"
-                                      ORGANIZATION IS LINE SEQUENTIAL
+      *ASSIGN TO "DDxxx" (SIN DISK) RESUELVE EN RUNTIME POR VARIABLE
+      *DE ENTORNO DD_DDxxx, LUEGO DDxxx, Y SI NINGUNA EXISTE USA
+      *"DDxxx" COMO NOMBRE DE ARCHIVO LITERAL (EMULACION DE JCL
+      *DD-NAME DE GNUCOBOL) - ASI INFONOTA.jcl CONECTA CON EL DATASET.
+           SELECT NACIONALIDADES ASSIGN TO "DDNAC"
+                                      ORGANIZATION IS RELATIVE
+                                      ACCESS MODE IS DYNAMIC
+                                      RELATIVE KEY IS WS-RRN-NACIO
                                       FILE STATUS IS WS-FS-NACIO.
 
        DATA DIVISION.
        FILE SECTION.
        FD NACIONALIDADES.
-           01 REG-NACIO.
-              05 COD-NACIO   PIC X(03).
-              05 NOM-NACIO   PIC X(25).
+           COPY REGNACIO.
 
        WORKING-STORAGE SECTION.
 
@@ -33,18 +37,22 @@
              88 WS-OK            VALUE '00'.
              88 WS-NO-OK         VALUE '10'.
 
+       01  WS-RRN-NACIO     PIC 9(03).
+
        01  WS-FLAG-FIN      PIC X.
              88 WS-SI-PROCESO     VALUE 'T'.
              88 WS-FIN-PROCESO    VALUE 'F'.
 
-       01  WS-COD-VALIDO    PIC 99.
-       01  WS-NOM-VALIDO    PIC 99.
-
+       01  WS-OPCION        PIC 9.
+             88 WS-OP-ALTA        VALUE 1.
+             88 WS-OP-CAMBIO      VALUE 2.
+             88 WS-OP-BAJA        VALUE 3.
+             88 WS-OP-SALIR       VALUE 9.
 
+       01  WS-COD-VALIDO    PIC 99.
 
-       01  WS-CODIGO        PIC X(03).
+       01  WS-CODIGO        PIC 9(03).
        01  WS-NOMBRE        PIC X(25).
-       01  WS-I             PIC 9.
 
 
        PROCEDURE DIVISION.
@@ -72,84 +80,132 @@
 
            SET WS-SI-PROCESO TO TRUE
 
-           OPEN OUTPUT NACIONALIDADES.
+           OPEN I-O NACIONALIDADES.
+           IF WS-FS-NACIO EQUAL '05' OR '35'
+               OPEN OUTPUT NACIONALIDADES
+               CLOSE NACIONALIDADES
+               OPEN I-O NACIONALIDADES
+           END-IF.
+
            IF WS-FS-NACIO IS NOT EQUAL '00'
                DISPLAY 'ERROR EN APERTURA DE ARCHIVO: ' WS-FS-NACIO
                SET WS-FIN-PROCESO TO TRUE
            END-IF.
 
-           INITIALIZE REG-NACIO
-                      WS-I
-                      WS-NOMBRE
-                      WS-CODIGO
-
-           MOVE 1 TO WS-I
-           MOVE 99 TO WS-COD-VALIDO
-           MOVE 99 TO WS-NOM-VALIDO.
-
       *************************************
        2000-PROCESOS.
 
+           DISPLAY '-------------------------------------------'
+           DISPLAY 'MANTENIMIENTO DE NACIONALIDADES'
+           DISPLAY '1-ALTA  2-CAMBIO  3-BAJA  9-FIN'
+           ACCEPT WS-OPCION
+
+           EVALUATE TRUE
+               WHEN WS-OP-ALTA
+                   PERFORM 2100-ALTA
+               WHEN WS-OP-CAMBIO
+                   PERFORM 2200-CAMBIO
+               WHEN WS-OP-BAJA
+                   PERFORM 2300-BAJA
+               WHEN WS-OP-SALIR
+                   SET WS-FIN-PROCESO TO TRUE
+               WHEN OTHER
+                   DISPLAY 'OPCION INVALIDA.'
+           END-EVALUATE.
+
+      *************************************
+      *    ALTA DE PAIS                   *
+      *************************************
 
+       2100-ALTA.
 
            DISPLAY 'INGRESE CODIGO (XXX) DEL PAIS: '
            ACCEPT WS-CODIGO
 
-           IF LENGTH OF WS-CODIGO NOT EQUAL 3 AND
-                    NOT WS-CODIGO NUMERIC
-            DISPLAY "Ingrese codigo de tres digitos. Intente nuevamente"
+           IF WS-CODIGO NOT NUMERIC
+               DISPLAY 'INGRESE CODIGO DE TRES DIGITOS. INTENTE'
+                       ' NUEVAMENTE'
            ELSE
-               MOVE 00 TO WS-COD-VALIDO
-           END-IF
-
-           EVALUATE WS-COD-VALIDO
-
-           WHEN 00
-               PERFORM 2200-NOMBRE-PAIS UNTIL WS-FIN-PROCESO
-
-           WHEN 99
-              DISPLAY 'INGRESE CODIG NUEVAMENTE'
-
-           WHEN OTHER
-             DISPLAY 'ERROR NO CONTEMPLADO.'
-
-           END-EVALUATE.
-
-
+               MOVE WS-CODIGO TO WS-RRN-NACIO
+
+               READ NACIONALIDADES
+                   INVALID KEY
+                       DISPLAY 'INGRESE NOMBRE DEL PAIS: '
+                       ACCEPT WS-NOMBRE
+
+                       MOVE WS-CODIGO TO COD-NACIO
+                       MOVE WS-NOMBRE TO NOM-NACIO
+                       SET NAC-ACTIVA TO TRUE
+
+                       WRITE REG-NACIO
+                       IF WS-FS-NACIO IS NOT EQUAL '00'
+                           DISPLAY 'ERROR EN GRABAR REGISTRO: '
+                                   WS-FS-NACIO
+                       ELSE
+                           DISPLAY 'PAIS DADO DE ALTA.'
+                       END-IF
+                   NOT INVALID KEY
+                       DISPLAY 'YA EXISTE UN PAIS CON ESE CODIGO.'
+               END-READ
+           END-IF.
 
+      *************************************
+      *    CAMBIO DE NOMBRE               *
       *************************************
 
-       2200-NOMBRE-PAIS.
-
-           DISPLAY 'INGRESE NOMBRE DEL PAIS: '
-           ACCEPT WS-NOMBRE
-
-
-           PERFORM 2400-GRAGAR
+       2200-CAMBIO.
 
-           IF WS-I = 5
-               SET WS-FIN-PROCESO TO TRUE
-               DISPLAY 'FIN DEL ARCHIVO.'
-           END-IF.
+           DISPLAY 'INGRESE CODIGO DE PAIS A MODIFICAR (XXX): '
+           ACCEPT WS-CODIGO
 
-      ******************************************
+           MOVE WS-CODIGO TO WS-RRN-NACIO
+
+           READ NACIONALIDADES
+               INVALID KEY
+                   DISPLAY 'NO EXISTE UN PAIS CON ESE CODIGO.'
+               NOT INVALID KEY
+                   DISPLAY 'NOMBRE ACTUAL: ' NOM-NACIO
+                   DISPLAY 'INGRESE NUEVO NOMBRE (ENTER DEJA IGUAL): '
+                   ACCEPT WS-NOMBRE
+                   IF WS-NOMBRE NOT EQUAL SPACES
+                       MOVE WS-NOMBRE TO NOM-NACIO
+                   END-IF
+
+                   REWRITE REG-NACIO
+                   IF WS-FS-NACIO IS NOT EQUAL '00'
+                       DISPLAY 'ERROR EN MODIFICAR REGISTRO: '
+                               WS-FS-NACIO
+                   ELSE
+                       DISPLAY 'PAIS MODIFICADO.'
+                   END-IF
+           END-READ.
 
-       2400-GRAGAR.
+      *************************************
+      *    BAJA (LOGICA) DE PAIS          *
+      *************************************
 
-           MOVE WS-CODIGO TO COD-NACIO
-           MOVE WS-NOMBRE TO NOM-NACIO
+       2300-BAJA.
 
-           WRITE REG-NACIO
-           IF WS-FS-NACIO IS NOT EQUAL '00'
-               DISPLAY 'ERROR EN GRABAR REGISTRO: ' WS-FS-NACIO
-               SET WS-FIN-PROCESO TO TRUE
-           ELSE
-               ADD 1 TO WS-I
-           END-IF.
+           DISPLAY 'INGRESE CODIGO DE PAIS A DAR DE BAJA (XXX): '
+           ACCEPT WS-CODIGO
 
+           MOVE WS-CODIGO TO WS-RRN-NACIO
+
+           READ NACIONALIDADES
+               INVALID KEY
+                   DISPLAY 'NO EXISTE UN PAIS CON ESE CODIGO.'
+               NOT INVALID KEY
+                   SET NAC-BAJA TO TRUE
+                   REWRITE REG-NACIO
+                   IF WS-FS-NACIO IS NOT EQUAL '00'
+                       DISPLAY 'ERROR EN BAJA DE REGISTRO: '
+                               WS-FS-NACIO
+                   ELSE
+                       DISPLAY 'PAIS DADO DE BAJA.'
+                   END-IF
+           END-READ.
 
       *************************************
-
       *************************************
        9999-CIERRE.
 
