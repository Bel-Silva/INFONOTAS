@@ -9,6 +9,7 @@
 
 
        01  WS-CONTROL     PIC 9(02).
+       01  WS-ANIO-ACTUAL PIC 9(04).
 
        LINKAGE SECTION.
 
@@ -61,7 +62,9 @@
        2200-I-VALIDARFECHA.
 
 
-           IF LK-ANIO >= 2000 AND LK-ANIO <= 2024
+           MOVE FUNCTION CURRENT-DATE(1:4) TO WS-ANIO-ACTUAL
+
+           IF LK-ANIO >= 2000 AND LK-ANIO <= WS-ANIO-ACTUAL
               IF LK-MES >= 1 AND LK-MES <= 12
                    MOVE 10 TO WS-CONTROL
               ELSE
