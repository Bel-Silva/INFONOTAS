@@ -0,0 +1,10 @@
+      ******************************************************************
+      * Layout compartido del registro de ALUMNOS.dat.
+      ******************************************************************
+       01  REG-ALUMNO.
+           05  ALU-NRO-ALU    PIC 9(04).
+           05  ALU-NOMBRE     PIC X(23).
+           05  ALU-NRO-PAIS   PIC 9(03).
+           05  ALU-ESTADO     PIC X(01).
+               88  ALU-ACTIVO        VALUE 'A'.
+               88  ALU-BAJA          VALUE 'B'.
