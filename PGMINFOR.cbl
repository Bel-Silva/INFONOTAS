@@ -8,17 +8,40 @@
 
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT NOTAS ASSIGN TO DISK "NOTAS.dat"
-      *PARA CONECTAR CON JCL SELECT NOTAS ASSING TO DDNOTA
+      *ASSIGN TO "DDxxx" (SIN DISK) RESUELVE EN RUNTIME POR VARIABLE
+      *DE ENTORNO DD_DDxxx, LUEGO DDxxx, Y SI NINGUNA EXISTE USA
+      *"DDxxx" COMO NOMBRE DE ARCHIVO LITERAL EN EL DIRECTORIO ACTUAL
+      *(EMULACION DE JCL DD-NAME DE GNUCOBOL) - ASI INFONOTA.jcl
+      *PUEDE CONECTAR CADA DD A SU DATASET REAL.
+           SELECT NOTAS ASSIGN TO "DDNOTA"
                               ORGANIZATION IS LINE SEQUENTIAL
                                 FILE STATUS IS WS-FS-NOTA.
 
 
-           SELECT ALUMNOS ASSIGN TO DISK "ALUMNOS.dat"
-      *PARA CONECTAR CON JCL SELECT ALUMNOS ASSING TO DDALUM
-                               ORGANIZATION IS LINE SEQUENTIAL
+           SELECT ALUMNOS ASSIGN TO "DDALUM"
+                               ORGANIZATION IS RELATIVE
+                               ACCESS MODE IS SEQUENTIAL
+                               RELATIVE KEY IS WS-RRN-ALU
                                FILE STATUS IS WS-FS-ALU.
 
+           SELECT REPORTE ASSIGN TO "DDRPT"
+                               ORGANIZATION IS LINE SEQUENTIAL
+                               FILE STATUS IS WS-FS-REPORTE.
+
+           SELECT SORT-NOTAS ASSIGN TO "DDSRTWK".
+
+           SELECT CHECKPOINT ASSIGN TO "DDCKPT"
+                               ORGANIZATION IS LINE SEQUENTIAL
+                               FILE STATUS IS WS-FS-CKPT.
+
+           SELECT CSVSALIDA ASSIGN TO "DDCSV"
+                               ORGANIZATION IS LINE SEQUENTIAL
+                               FILE STATUS IS WS-FS-CSV.
+
+           SELECT PARAMFECHA ASSIGN TO "DDPARM"
+                               ORGANIZATION IS LINE SEQUENTIAL
+                               FILE STATUS IS WS-FS-PARM.
+
 
 
 
@@ -26,18 +49,28 @@
        DATA DIVISION.
        FILE SECTION.
        FD NOTAS.
-         01 REG-NOTAS.
-             03 NOT-NRO-ALU    PIC 9(04).
-             03 NOT-NRO-MAT    PIC 99.
-             03 NOT-ANIO       PIC 9(04).
-             03 NOT-MES        PIC 99.
-             03 NOT-NOTA       PIC 99.
+         COPY REGNOTA.
+
+       SD SORT-NOTAS.
+         COPY REGNOTA REPLACING ==REG-NOTAS== BY ==SD-REG-NOTAS==
+                       LEADING ==NOT-== BY ==SD-NOT-==.
+
+       FD CHECKPOINT.
+         01 REG-CHECKPOINT.
+             03 CKPT-ALU   PIC 9(04).
+             03 CKPT-MAT   PIC 99.
 
        FD ALUMNOS.
-         01 REG-ALUMNO.
-             03 ALU-NRO-ALU    PIC 9(04).
-             03 ALU-NOMBRE     PIC X(23).
-             03 ALU-NRO-PAIS   PIC 9(03).
+         COPY REGALUM.
+
+       FD REPORTE.
+         01 REG-REPORTE        PIC X(132).
+
+       FD CSVSALIDA.
+         01 REG-CSV            PIC X(132).
+
+       FD PARAMFECHA.
+         01 REG-PARM            PIC X(06).
 
     *********************************
        WORKING-STORAGE SECTION.
@@ -48,6 +81,18 @@
 
          01 WS-FS-ALU    PIC X(02).
 
+         01 WS-FS-REPORTE PIC X(02).
+
+         01 WS-FS-CSV     PIC X(02).
+
+         01 WS-FS-PARM    PIC X(02).
+         01 WS-PARM-FECHA PIC X(06).
+         01 WS-PARM-OK    PIC X VALUE 'N'.
+             88 WS-HAY-PARM     VALUE 'S'.
+             88 WS-NO-HAY-PARM  VALUE 'N'.
+
+         01 WS-RRN-ALU   PIC 9(04).
+
 
          01  WS-FLAG-FIN    PIC X.
            88 WS-SI-PROCESO      VALUE 'T'.
@@ -61,6 +106,9 @@
            88 WS-SI-ANIO         VALUE 'T'.
            88 WS-NO-ANIO         VALUE 'F'.
 
+         01 WS-FILTRO-ALU  PIC 9(04) VALUE 0.
+         01 WS-FILTRO-MAT  PIC 9(02) VALUE 0.
+
     *********COMUNICACION ******************
 
          01 WS-RUTIF  PIC X(08)  VALUE 'RUTIFECH'.
@@ -69,17 +117,9 @@
 
          01 WS-RUTIN  PIC X(08)  VALUE 'RUTNACIO'.
 
-         01  LK-COM-MATERIA.
-           03  LK-NOM-MATE        PIC X(25).
-           03  LK-OPCION-MAT      PIC 9.
-           03  LK-NUM-MATE        PIC X(02).
-           03  LK-RESULTADO-MAT   PIC 9(02).
+         COPY LKMATER.
 
-         01  LK-COM-NACIONALIDAD.
-           03  LK-NOM-NAC         PIC X(20).
-           03  LK-OPCION-NAC      PIC 9.
-           03  LK-NUM-NAC         PIC X(03).
-           03  LK-RESULTADO-NAC   PIC 9(02).
+         COPY LKNACIO.
 
          01  LK-AREA.
 
@@ -98,13 +138,77 @@
 
          01 WS-SUM-NOTA  PIC 9(04).
          01 WS-CANT      PIC 9(03).
-         01 WS-PROM      PIC 9(03).
-         01 WP-PROM      PIC Z(03).
+         01 WS-PROM      PIC 9(02)V9(02).
+         01 WP-PROM      PIC Z9.99.
          01 WS-CONT-ALU  PIC 99.
 
+         01 WS-SUM-NOTA-ORIG   PIC 9(04).
+         01 WS-CANT-ORIG       PIC 9(03).
+         01 WS-PROM-ORIG       PIC 9(02)V9(02).
+         01 WP-PROM-ORIG       PIC Z9.99.
+         01 WS-SUM-NOTA-RECUP  PIC 9(04).
+         01 WS-CANT-RECUP      PIC 9(03).
+         01 WS-PROM-RECUP      PIC 9(02)V9(02).
+         01 WP-PROM-RECUP      PIC Z9.99.
+
+         01 WS-SUM-PONDERADO   PIC 9(06)V9(02).
+         01 WS-SUM-PESO        PIC 9(04).
+         01 WS-PROM-POND       PIC 9(02)V9(02).
+         01 WP-PROM-POND       PIC Z9.99.
+
          01 WS-ALU-ANT   PIC 9(04).
          01 WS-MAT-ANT   PIC 99.
 
+         01 WS-NOTA-APROB  PIC 99 VALUE 6.
+         01 WS-NOTA-MIN    PIC 99 VALUE 99.
+         01 WS-NOTA-MAX    PIC 99 VALUE 0.
+         01 WS-CANT-APROB  PIC 9(03) VALUE 0.
+         01 WS-CANT-DESAP  PIC 9(03) VALUE 0.
+         01 WP-NOTA-MIN    PIC Z9.
+         01 WP-NOTA-MAX    PIC Z9.
+
+         01 WS-CANT-ORPH-ALU  PIC 9(04) VALUE 0.
+         01 WS-CANT-ORPH-MAT  PIC 9(04) VALUE 0.
+         01 WS-CANT-LEIDAS    PIC 9(04) VALUE 0.
+         01 WS-CANT-MATERIAS  PIC 9(04) VALUE 0.
+         01 WS-ALU-AHEAD-EOF  PIC X VALUE 'N'.
+             88 WS-ALU-AHEAD-FIN   VALUE 'S'.
+
+         01 WS-FS-CKPT      PIC X(02).
+         01 WS-RESTART       PIC X VALUE 'N'.
+             88 WS-SI-RESTART     VALUE 'S'.
+         01 WS-CKPT-ALU      PIC 9(04).
+         01 WS-SALTO-LISTO   PIC X VALUE 'N'.
+             88 WS-YA-POSICIONADO VALUE 'S'.
+
+         01 WS-MODO-INFORME  PIC 9 VALUE 1.
+             88 WS-MODO-NORMAL        VALUE 1.
+             88 WS-MODO-TENDENCIA     VALUE 2.
+             88 WS-MODO-NACIONALIDAD  VALUE 3.
+             88 WS-MODO-RIESGO        VALUE 4.
+         01 WS-UMBRAL-RIESGO PIC 9(02).
+         01 WS-ANIO-DESDE    PIC 9(04).
+         01 WS-ANIO-HASTA    PIC 9(04).
+         01 WS-CANT-ANIOS    PIC 9(02).
+         01 WS-IDX-ANIO      PIC 9(02).
+         01 WS-TEND-MAX-ANIOS  PIC 9(02) VALUE 10.
+         01 WS-TEND-NOMBRE   PIC X(23).
+         01 WS-TEND-PROM     PIC 9(02)V9(02).
+         01 WP-TEND-PROM     PIC Z9.99.
+         01 WP-TEND-ANIO-HDR PIC 9(04).
+
+         01 TABLA-TENDENCIA.
+             05 TEND-ANIO OCCURS 10 TIMES.
+                 10 TEND-SUM   PIC 9(05).
+                 10 TEND-CANT  PIC 9(03).
+
+         01 TABLA-PAISES.
+             05 PAIS-CANT OCCURS 1000 TIMES PIC 9(04).
+         01 WS-PAIS-IDX      PIC 9(04).
+         01 WS-PCT-PAIS      PIC 9(03)V9(02).
+         01 WP-PCT-PAIS      PIC ZZ9.99.
+         01 WP-CANT-PAIS     PIC ZZZ9.
+
 
          01 LIT-FECHA    PIC X(20) VALUE '        DESDE: '.
          01 LIT-SPACES   PIC X(75) VALUE ALL '-'.
@@ -114,6 +218,16 @@
 
      ********VARIABLES DE IMPRESION *************
 
+         01 WS-LINEA-REP    PIC X(132).
+         01 WS-LINEA-CSV    PIC X(132).
+         01 WS-NRO-PAGINA   PIC 9(03) VALUE 0.
+         01 WS-LINEAS-PAG   PIC 9(03) VALUE 0.
+         01 WS-MAX-LINEAS   PIC 9(03) VALUE 50.
+         01 WS-FECHA-CORRIDA.
+             03 WS-ANIO-COR   PIC 9(04).
+             03 WS-MES-COR    PIC 9(02).
+             03 WS-DIA-COR    PIC 9(02).
+
 
        PROCEDURE DIVISION.
       ***************************************
@@ -125,7 +239,9 @@
 
            PERFORM 1000-INICIO.
 
-           PERFORM 2000-PROCESOS UNTIL WS-FIN-PROCESO
+           IF WS-MODO-NORMAL
+               PERFORM 2000-PROCESOS UNTIL WS-FIN-PROCESO
+           END-IF
 
            PERFORM 9999-CIERRE.
 
@@ -142,13 +258,49 @@
 
            SET WS-SI-PROCESO TO TRUE
 
+           DISPLAY 'MODO DE INFORME: 1-NORMAL  2-TENDENCIA MULTI-ANIO'
+                   '  3-DISTRIBUCION NACIONALIDADES'
+                   '  4-ALUMNOS EN RIESGO'
+           ACCEPT WS-MODO-INFORME
+
+           PERFORM UNTIL WS-MODO-INFORME >= 1 AND WS-MODO-INFORME <= 4
+               DISPLAY 'OPCION INVALIDA.'
+               DISPLAY 'MODO: 1-NORMAL  2-TENDENCIA MULTI-ANIO'
+                       '  3-DISTRIBUCION NACIONALIDADES'
+                       '  4-ALUMNOS EN RIESGO'
+               ACCEPT WS-MODO-INFORME
+           END-PERFORM.
+
            MOVE 0  TO  WS-CANT
            MOVE 0  TO  WS-SUM-NOTA
            MOVE 0  TO  WS-PROM
            MOVE 99 TO  LK-CONTROL
            MOVE 0  TO  WS-CONT-ALU
-
-
+           MOVE 0  TO  WS-CANT-LEIDAS
+           MOVE 0  TO  WS-CANT-MATERIAS
+           MOVE 0  TO  WS-SUM-NOTA-ORIG
+           MOVE 0  TO  WS-CANT-ORIG
+           MOVE 0  TO  WS-SUM-NOTA-RECUP
+           MOVE 0  TO  WS-CANT-RECUP
+           MOVE 0  TO  WS-SUM-PONDERADO
+           MOVE 0  TO  WS-SUM-PESO
+
+
+      *AVISO: EL SORT USA GIVING NOTAS, POR LO QUE REGRABA NOTAS.dat
+      *EN ORDEN FISICO ASCENDENTE ALU/MAT/ANIO/MES EN CADA CORRIDA DE
+      *PGMINFOR (NO SOLO ORDENA PARA ESTA CORRIDA, SINO QUE DEJA EL
+      *ARCHIVO DE ENTREGA REORDENADO PARA QUIEN LO LEA DESPUES). ES A
+      *PROPOSITO: TODOS LOS MODOS DE INFORME [NORMAL/TENDENCIA/
+      *NACIONALIDAD/RIESGO] HACEN SUS PROPIOS CORTES DE CONTROL CON
+      *READ NOTAS SECUENCIAL Y DEPENDEN DE ESE ORDEN YA ESTAR EN EL
+      *ARCHIVO, NO SOLO EN UNA COPIA DE TRABAJO.
+           SORT SORT-NOTAS
+               ON ASCENDING KEY SD-NOT-NRO-ALU
+                                SD-NOT-NRO-MAT
+                                SD-NOT-ANIO
+                                SD-NOT-MES
+               USING NOTAS
+               GIVING NOTAS
 
            OPEN INPUT NOTAS
            IF WS-FS-NOTA NOT EQUAL '00'
@@ -163,35 +315,94 @@
              SET WS-FIN-PROCESO TO TRUE
            END-IF
 
-      ***  CARGAR TABLAS ***
-
-           MOVE  1 TO LK-OPCION-MAT
-           CALL WS-RUTIM USING LK-COM-MATERIA
+           OPEN OUTPUT REPORTE
+           IF WS-FS-REPORTE NOT EQUAL '00'
+             DISPLAY 'ERROR EN APERTURA DE ARCHIVO: ' WS-FS-REPORTE
+             SET WS-FIN-PROCESO TO TRUE
+           END-IF
 
-           MOVE 1 TO LK-OPCION-NAC
-           CALL WS-RUTIN USING LK-COM-NACIONALIDAD
+           MOVE FUNCTION CURRENT-DATE(1:4) TO WS-ANIO-COR
+           MOVE FUNCTION CURRENT-DATE(5:2) TO WS-MES-COR
+           MOVE FUNCTION CURRENT-DATE(7:2) TO WS-DIA-COR
 
       ******CARGO Y VALIDO FECHA
 
-           PERFORM 1010-FECHA UNTIL LK-CONTROL =10
+           EVALUATE TRUE
+             WHEN WS-MODO-TENDENCIA
+               PERFORM 1015-FILTROS
+               PERFORM 5000-TENDENCIA
+             WHEN WS-MODO-NACIONALIDAD
+               PERFORM 6000-DISTRIB-NACIONALIDAD
+             WHEN WS-MODO-RIESGO
+               PERFORM 1015-FILTROS
+               PERFORM 7000-RIESGO
+             WHEN WS-MODO-NORMAL
+               OPEN OUTPUT CSVSALIDA
+               IF WS-FS-CSV NOT EQUAL '00'
+                   DISPLAY 'ERROR EN APERTURA DE ARCHIVO: ' WS-FS-CSV
+                   SET WS-FIN-PROCESO TO TRUE
+               ELSE
+                   MOVE SPACES TO WS-LINEA-CSV
+                   STRING 'ALUMNO,NOMBRE,MATERIA,ANIO,PROMEDIO,'
+                          'NACIONALIDAD'
+                          DELIMITED BY SIZE INTO WS-LINEA-CSV
+                   PERFORM 9150-ESCRIBIR-CSV
+               END-IF
 
-           DISPLAY '----------------------------'
-           '------------------DESDE: ' FORMATO-1
+               MOVE 'N' TO WS-PARM-OK
+               OPEN INPUT PARAMFECHA
+               IF WS-FS-PARM EQUAL '00'
+                   READ PARAMFECHA INTO WS-PARM-FECHA
+                   IF WS-FS-PARM EQUAL '00'
+                       SET WS-HAY-PARM TO TRUE
+                   END-IF
+                   CLOSE PARAMFECHA
+               END-IF
 
-           DISPLAY LIT-SPACES
+               PERFORM 1010-FECHA UNTIL LK-CONTROL =10
+
+               PERFORM 1015-FILTROS
+
+               PERFORM 1016-PARAMETROS
+
+               PERFORM 1018-RECONCILIAR
+
+               PERFORM 1017-RESTART
+
+               PERFORM 9200-ENCABEZADO
+
+               DISPLAY '----------------------------'
+               '------------------DESDE: ' FORMATO-1
+
+               MOVE SPACES TO WS-LINEA-REP
+               STRING '----------------------------'
+                      '------------------DESDE: ' FORMATO-1
+                      DELIMITED BY SIZE INTO WS-LINEA-REP
+               PERFORM 9100-ESCRIBIR-REPORTE
+
+               DISPLAY LIT-SPACES
+
+               MOVE LIT-SPACES TO WS-LINEA-REP
+               PERFORM 9100-ESCRIBIR-REPORTE
 
 
       *****PRIMER LECTURA DE REGISTRO
 
-           PERFORM 1020-PRIMERA-LECTURA.
+               PERFORM 1020-PRIMERA-LECTURA
+           END-EVALUATE.
 
      ******************************
      *******INGRESO DE FECHA ******
 
        1010-FECHA.
 
-           DISPLAY 'INGRESE FECHA: (MMAAAA)'
-           ACCEPT WS-FECHA
+           IF WS-HAY-PARM
+               MOVE WS-PARM-FECHA TO WS-FECHA
+               SET WS-NO-HAY-PARM TO TRUE
+           ELSE
+               DISPLAY 'INGRESE FECHA: (MMAAAA)'
+               ACCEPT WS-FECHA
+           END-IF
 
            MOVE WS-FECHA(1:2) TO LK-MES
 
@@ -200,7 +411,535 @@
 
            CALL WS-RUTIF USING LK-AREA.
 
+     ******************************
+     ***** FILTROS OPCIONALES *****
+
+       1015-FILTROS.
+
+           DISPLAY 'FILTRAR POR NRO DE ALUMNO (0000 = TODOS): '
+           ACCEPT WS-FILTRO-ALU
+
+           DISPLAY 'FILTRAR POR NRO DE MATERIA (00 = TODOS): '
+           ACCEPT WS-FILTRO-MAT.
+
+     ******************************
+     ***** NOTA DE APROBACION *****
+
+       1016-PARAMETROS.
+
+           DISPLAY 'INGRESE NOTA MINIMA DE APROBACION (06): '
+           ACCEPT WS-NOTA-APROB.
+
+     ******************************
+     ***** RECONCILIACION DE  *****
+     ***** NOTAS HUERFANAS    *****
+
+       1018-RECONCILIAR.
+
+           DISPLAY LIT-SPACES
+           DISPLAY '** RECONCILIACION: NOTAS SIN ALUMNO/MATERIA'
+           MOVE SPACES TO WS-LINEA-REP
+           STRING '** RECONCILIACION: NOTAS SIN ALUMNO/MATERIA'
+                  DELIMITED BY SIZE INTO WS-LINEA-REP
+           PERFORM 9100-ESCRIBIR-REPORTE
+
+           MOVE 0   TO WS-CANT-ORPH-ALU
+           MOVE 0   TO WS-CANT-ORPH-MAT
+           MOVE 'N' TO WS-ALU-AHEAD-EOF
+
+           PERFORM 1019-ORPH-LEE-ALUMNO
+
+           READ NOTAS
+           PERFORM UNTIL WS-FS-NOTA NOT EQUAL '00'
+               PERFORM 1019-ORPH-VALIDA-ALU
+               PERFORM 1019-ORPH-VALIDA-MAT
+               READ NOTAS
+           END-PERFORM
+
+           IF WS-CANT-ORPH-ALU = 0 AND WS-CANT-ORPH-MAT = 0
+               DISPLAY '   NO SE ENCONTRARON NOTAS HUERFANAS.'
+               MOVE SPACES TO WS-LINEA-REP
+               STRING '   NO SE ENCONTRARON NOTAS HUERFANAS.'
+                      DELIMITED BY SIZE INTO WS-LINEA-REP
+               PERFORM 9100-ESCRIBIR-REPORTE
+           ELSE
+               DISPLAY '   TOTAL ALUMNO INEXISTENTE: ' WS-CANT-ORPH-ALU
+               DISPLAY '   TOTAL MATERIA INEXISTENTE: ' WS-CANT-ORPH-MAT
+               MOVE SPACES TO WS-LINEA-REP
+               STRING '   TOTAL ALUMNO INEXISTENTE: '
+                      WS-CANT-ORPH-ALU
+                      DELIMITED BY SIZE INTO WS-LINEA-REP
+               PERFORM 9100-ESCRIBIR-REPORTE
+               MOVE SPACES TO WS-LINEA-REP
+               STRING '   TOTAL MATERIA INEXISTENTE: '
+                      WS-CANT-ORPH-MAT
+                      DELIMITED BY SIZE INTO WS-LINEA-REP
+               PERFORM 9100-ESCRIBIR-REPORTE
+           END-IF
+
+           MOVE LIT-SPACES TO WS-LINEA-REP
+           PERFORM 9100-ESCRIBIR-REPORTE
+
+           CLOSE NOTAS
+           OPEN INPUT NOTAS
+           IF WS-FS-NOTA NOT EQUAL '00'
+             DISPLAY 'ERROR EN APERTURA DE ARCHIVO: ' WS-FS-NOTA
+             SET WS-FIN-PROCESO TO TRUE
+           END-IF
+
+           CLOSE ALUMNOS
+           OPEN INPUT ALUMNOS
+           IF WS-FS-ALU NOT EQUAL '00'
+             DISPLAY 'ERROR EN APERTURA DE ARCHIVO: ' WS-FS-ALU
+             SET WS-FIN-PROCESO TO TRUE
+           END-IF.
+
+      *****BUSCA ALUMNO (ADELANTADO) PARA RECONCILIACION*****
+
+       1019-ORPH-LEE-ALUMNO.
+
+           IF NOT WS-ALU-AHEAD-FIN
+               READ ALUMNOS
+               IF WS-FS-ALU EQUAL '10'
+                   MOVE 'S' TO WS-ALU-AHEAD-EOF
+               END-IF
+           END-IF.
+
+       1019-ORPH-VALIDA-ALU.
+
+           PERFORM UNTIL WS-ALU-AHEAD-FIN
+                      OR ALU-NRO-ALU NOT LESS THAN NOT-NRO-ALU
+               PERFORM 1019-ORPH-LEE-ALUMNO
+           END-PERFORM
+
+           IF WS-ALU-AHEAD-FIN OR ALU-NRO-ALU NOT EQUAL NOT-NRO-ALU
+               ADD 1 TO WS-CANT-ORPH-ALU
+               DISPLAY '   NOTA HUERFANA (ALUMNO) ALU: ' NOT-NRO-ALU
+                      '  MAT: ' NOT-NRO-MAT '  ANIO: ' NOT-ANIO
+                      '  MES: ' NOT-MES
+               MOVE SPACES TO WS-LINEA-REP
+               STRING '   NOTA HUERFANA (ALUMNO) ALU: ' NOT-NRO-ALU
+                      '  MAT: ' NOT-NRO-MAT '  ANIO: ' NOT-ANIO
+                      '  MES: ' NOT-MES
+                      DELIMITED BY SIZE INTO WS-LINEA-REP
+               PERFORM 9100-ESCRIBIR-REPORTE
+           END-IF.
+
+       1019-ORPH-VALIDA-MAT.
+
+           MOVE NOT-NRO-MAT TO LK-NUM-MATE
+           MOVE 2 TO LK-OPCION-MAT
+           CALL WS-RUTIM USING LK-COM-MATERIA
+
+           IF LK-RESULTADO-MAT = 20
+               ADD 1 TO WS-CANT-ORPH-MAT
+               DISPLAY '   NOTA HUERFANA (MATERIA) ALU: ' NOT-NRO-ALU
+                      '  MAT: ' NOT-NRO-MAT '  ANIO: ' NOT-ANIO
+                      '  MES: ' NOT-MES
+               MOVE SPACES TO WS-LINEA-REP
+               STRING '   NOTA HUERFANA (MATERIA) ALU: ' NOT-NRO-ALU
+                      '  MAT: ' NOT-NRO-MAT '  ANIO: ' NOT-ANIO
+                      '  MES: ' NOT-MES
+                      DELIMITED BY SIZE INTO WS-LINEA-REP
+               PERFORM 9100-ESCRIBIR-REPORTE
+           END-IF.
+
+
+     ******************************
+     ***** REANUDAR DESDE      *****
+     ***** CHECKPOINT ANTERIOR *****
+
+       1017-RESTART.
+
+           DISPLAY 'REANUDAR DESDE CHECKPOINT ANTERIOR? (S/N): '
+           ACCEPT WS-RESTART
+
+           IF WS-SI-RESTART
+               OPEN INPUT CHECKPOINT
+               IF WS-FS-CKPT EQUAL '00'
+                   READ CHECKPOINT
+                   IF WS-FS-CKPT EQUAL '00'
+                       MOVE CKPT-ALU TO WS-CKPT-ALU
+                       CLOSE CHECKPOINT
+                       DISPLAY '   REANUDANDO DESPUES DEL ALUMNO: '
+                               WS-CKPT-ALU
+                       PERFORM 1017-SALTAR-PROCESADOS
+                   ELSE
+                       CLOSE CHECKPOINT
+                       DISPLAY '   NO HAY CHECKPOINT VALIDO. '
+                               'SE INICIA DESDE EL PRINCIPIO.'
+                   END-IF
+               ELSE
+                   DISPLAY '   NO EXISTE ARCHIVO DE CHECKPOINT. '
+                           'SE INICIA DESDE EL PRINCIPIO.'
+               END-IF
+           END-IF.
+
+       1017-SALTAR-PROCESADOS.
+
+           READ NOTAS
+           IF WS-FS-NOTA EQUAL '00'
+               ADD 1 TO WS-CANT-LEIDAS
+           END-IF
+           PERFORM UNTIL WS-FS-NOTA NOT EQUAL '00'
+                      OR NOT-NRO-ALU > WS-CKPT-ALU
+               READ NOTAS
+               IF WS-FS-NOTA EQUAL '00'
+                   ADD 1 TO WS-CANT-LEIDAS
+               END-IF
+           END-PERFORM
+
+           SET WS-YA-POSICIONADO TO TRUE.
+
+
+     ******************************
+     ***** INFORME DE TENDENCIA ****
+     ***** MULTI-ANIO          *****
+
+       5000-TENDENCIA.
+
+           DISPLAY 'INFORME DE TENDENCIA MULTI-ANIO'
+
+           DISPLAY 'ANIO DESDE (AAAA): '
+           ACCEPT WS-ANIO-DESDE
+           MOVE 01            TO LK-MES
+           MOVE WS-ANIO-DESDE TO LK-ANIO
+           CALL WS-RUTIF USING LK-AREA
+           IF LK-CONTROL NOT EQUAL 10
+               DISPLAY '   ANIO DESDE INVALIDO.'
+               SET WS-FIN-PROCESO TO TRUE
+           END-IF
+
+           IF NOT WS-FIN-PROCESO
+               DISPLAY 'ANIO HASTA (AAAA): '
+               ACCEPT WS-ANIO-HASTA
+               MOVE 01            TO LK-MES
+               MOVE WS-ANIO-HASTA TO LK-ANIO
+               CALL WS-RUTIF USING LK-AREA
+               IF LK-CONTROL NOT EQUAL 10
+                   DISPLAY '   ANIO HASTA INVALIDO.'
+                   SET WS-FIN-PROCESO TO TRUE
+               END-IF
+           END-IF
+
+           IF NOT WS-FIN-PROCESO
+               COMPUTE WS-CANT-ANIOS =
+                       WS-ANIO-HASTA - WS-ANIO-DESDE + 1
+               IF WS-CANT-ANIOS < 1
+                   DISPLAY '   RANGO DE ANIOS INVALIDO.'
+                   SET WS-FIN-PROCESO TO TRUE
+               END-IF
+           END-IF
+
+           IF NOT WS-FIN-PROCESO
+               IF WS-CANT-ANIOS > WS-TEND-MAX-ANIOS
+                   DISPLAY '   RANGO SUPERA ' WS-TEND-MAX-ANIOS
+                           ' ANIOS, SE LIMITA A LOS PRIMEROS '
+                           WS-TEND-MAX-ANIOS '.'
+                   MOVE WS-TEND-MAX-ANIOS TO WS-CANT-ANIOS
+               END-IF
+
+               PERFORM 9200-ENCABEZADO
+
+               MOVE SPACES TO WS-LINEA-REP
+               STRING 'TENDENCIA ' WS-ANIO-DESDE ' A ' WS-ANIO-HASTA
+                      DELIMITED BY SIZE INTO WS-LINEA-REP
+               DISPLAY WS-LINEA-REP
+               PERFORM 9100-ESCRIBIR-REPORTE
+
+               MOVE LIT-SPACES TO WS-LINEA-REP
+               PERFORM 9100-ESCRIBIR-REPORTE
+
+               MOVE 0   TO WS-ALU-ANT
+               MOVE 0   TO WS-MAT-ANT
+               MOVE 'N' TO WS-ALU-AHEAD-EOF
+               PERFORM 1019-ORPH-LEE-ALUMNO
+               PERFORM 5100-TEND-INICIALIZAR-TABLA
+
+               READ NOTAS
+               PERFORM UNTIL WS-FS-NOTA NOT EQUAL '00'
+                   IF (WS-FILTRO-ALU = 0 OR WS-FILTRO-ALU = NOT-NRO-ALU)
+                      AND (WS-FILTRO-MAT = 0
+                           OR WS-FILTRO-MAT = NOT-NRO-MAT)
+
+                       IF NOT-NRO-ALU NOT EQUAL WS-ALU-ANT
+                          OR NOT-NRO-MAT NOT EQUAL WS-MAT-ANT
+                           IF WS-ALU-ANT NOT EQUAL 0
+                              OR WS-MAT-ANT NOT EQUAL 0
+                               PERFORM 5200-TEND-IMPRIMIR
+                           END-IF
+                           PERFORM 5100-TEND-INICIALIZAR-TABLA
+                           IF NOT-NRO-ALU NOT EQUAL WS-ALU-ANT
+                               PERFORM 5300-TEND-BUSCAALUMNO
+                           END-IF
+                           MOVE NOT-NRO-ALU TO WS-ALU-ANT
+                           MOVE NOT-NRO-MAT TO WS-MAT-ANT
+                       END-IF
+
+                       IF NOT-ANIO >= WS-ANIO-DESDE
+                          AND NOT-ANIO <= WS-ANIO-HASTA
+                           COMPUTE WS-IDX-ANIO =
+                                   NOT-ANIO - WS-ANIO-DESDE + 1
+                           IF WS-IDX-ANIO <= WS-CANT-ANIOS
+                               ADD NOT-NOTA TO TEND-SUM(WS-IDX-ANIO)
+                               ADD 1 TO TEND-CANT(WS-IDX-ANIO)
+                           END-IF
+                       END-IF
+                   END-IF
+
+                   READ NOTAS
+               END-PERFORM
+
+               IF WS-ALU-ANT NOT EQUAL 0 OR WS-MAT-ANT NOT EQUAL 0
+                   PERFORM 5200-TEND-IMPRIMIR
+               END-IF
+
+               MOVE LIT-SPACES TO WS-LINEA-REP
+               PERFORM 9100-ESCRIBIR-REPORTE
+           END-IF
+
+           SET WS-FIN-PROCESO TO TRUE.
+
+       5100-TEND-INICIALIZAR-TABLA.
+
+           PERFORM VARYING WS-IDX-ANIO FROM 1 BY 1
+                   UNTIL WS-IDX-ANIO > WS-TEND-MAX-ANIOS
+               MOVE 0 TO TEND-SUM(WS-IDX-ANIO)
+               MOVE 0 TO TEND-CANT(WS-IDX-ANIO)
+           END-PERFORM.
+
+       5200-TEND-IMPRIMIR.
+
+           MOVE WS-MAT-ANT TO LK-NUM-MATE
+           MOVE 2 TO LK-OPCION-MAT
+           CALL WS-RUTIM USING LK-COM-MATERIA
+
+           DISPLAY 'ALUMNO: ' WS-TEND-NOMBRE '   MATERIA: ' LK-NOM-MATE
+           MOVE SPACES TO WS-LINEA-REP
+           STRING 'ALUMNO: ' WS-TEND-NOMBRE '   MATERIA: ' LK-NOM-MATE
+                  DELIMITED BY SIZE INTO WS-LINEA-REP
+           PERFORM 9100-ESCRIBIR-REPORTE
+
+           PERFORM VARYING WS-IDX-ANIO FROM 1 BY 1
+                   UNTIL WS-IDX-ANIO > WS-CANT-ANIOS
+               COMPUTE WP-TEND-ANIO-HDR =
+                       WS-ANIO-DESDE + WS-IDX-ANIO - 1
+               IF TEND-CANT(WS-IDX-ANIO) = 0
+                   DISPLAY '   ANIO: ' WP-TEND-ANIO-HDR
+                           '   SIN DATOS'
+                   MOVE SPACES TO WS-LINEA-REP
+                   STRING '   ANIO: ' WP-TEND-ANIO-HDR
+                          '   SIN DATOS'
+                          DELIMITED BY SIZE INTO WS-LINEA-REP
+                   PERFORM 9100-ESCRIBIR-REPORTE
+               ELSE
+                   DIVIDE TEND-SUM(WS-IDX-ANIO) BY
+                          TEND-CANT(WS-IDX-ANIO)
+                          GIVING WS-TEND-PROM ROUNDED
+                   MOVE WS-TEND-PROM TO WP-TEND-PROM
+                   DISPLAY '   ANIO: ' WP-TEND-ANIO-HDR
+                           '   PROMEDIO: ' WP-TEND-PROM
+                   MOVE SPACES TO WS-LINEA-REP
+                   STRING '   ANIO: ' WP-TEND-ANIO-HDR
+                          '   PROMEDIO: ' WP-TEND-PROM
+                          DELIMITED BY SIZE INTO WS-LINEA-REP
+                   PERFORM 9100-ESCRIBIR-REPORTE
+               END-IF
+           END-PERFORM.
+
+       5300-TEND-BUSCAALUMNO.
+
+           PERFORM UNTIL WS-ALU-AHEAD-FIN
+                      OR ALU-NRO-ALU NOT LESS THAN NOT-NRO-ALU
+               PERFORM 1019-ORPH-LEE-ALUMNO
+           END-PERFORM
 
+           IF NOT WS-ALU-AHEAD-FIN AND ALU-NRO-ALU EQUAL NOT-NRO-ALU
+               MOVE ALU-NOMBRE TO WS-TEND-NOMBRE
+           ELSE
+               MOVE SPACES TO WS-TEND-NOMBRE
+           END-IF.
+
+
+     ******************************
+     ***** DISTRIBUCION DE     *****
+     ***** NACIONALIDADES      *****
+
+       6000-DISTRIB-NACIONALIDAD.
+
+           PERFORM 6100-DISTRIB-INICIALIZAR
+
+           PERFORM 6200-DISTRIB-CONTAR
+
+           PERFORM 9200-ENCABEZADO
+
+           MOVE SPACES TO WS-LINEA-REP
+           STRING 'DISTRIBUCION DE NACIONALIDADES'
+                  DELIMITED BY SIZE INTO WS-LINEA-REP
+           DISPLAY WS-LINEA-REP
+           PERFORM 9100-ESCRIBIR-REPORTE
+
+           MOVE LIT-SPACES TO WS-LINEA-REP
+           PERFORM 9100-ESCRIBIR-REPORTE
+
+           PERFORM VARYING WS-PAIS-IDX FROM 1 BY 1
+                   UNTIL WS-PAIS-IDX > 1000
+               IF PAIS-CANT(WS-PAIS-IDX) > 0
+                   PERFORM 6300-DISTRIB-IMPRIMIR
+               END-IF
+           END-PERFORM
+
+           MOVE LIT-SPACES TO WS-LINEA-REP
+           PERFORM 9100-ESCRIBIR-REPORTE
+
+           SET WS-FIN-PROCESO TO TRUE.
+
+       6100-DISTRIB-INICIALIZAR.
+
+           PERFORM VARYING WS-PAIS-IDX FROM 1 BY 1
+                   UNTIL WS-PAIS-IDX > 1000
+               MOVE 0 TO PAIS-CANT(WS-PAIS-IDX)
+           END-PERFORM
+           MOVE 0 TO WS-CONT-ALU.
+
+       6200-DISTRIB-CONTAR.
+
+           READ ALUMNOS
+           PERFORM UNTIL WS-FS-ALU NOT EQUAL '00'
+               COMPUTE WS-PAIS-IDX = ALU-NRO-PAIS + 1
+               ADD 1 TO PAIS-CANT(WS-PAIS-IDX)
+               ADD 1 TO WS-CONT-ALU
+               READ ALUMNOS
+           END-PERFORM.
+
+       6300-DISTRIB-IMPRIMIR.
+
+           COMPUTE LK-NUM-NAC = WS-PAIS-IDX - 1
+           MOVE 2 TO LK-OPCION-NAC
+           CALL WS-RUTIN USING LK-COM-NACIONALIDAD
+
+           MOVE PAIS-CANT(WS-PAIS-IDX) TO WP-CANT-PAIS
+
+           IF WS-CONT-ALU > 0
+               COMPUTE WS-PCT-PAIS ROUNDED =
+                       PAIS-CANT(WS-PAIS-IDX) * 100 / WS-CONT-ALU
+           ELSE
+               MOVE 0 TO WS-PCT-PAIS
+           END-IF
+           MOVE WS-PCT-PAIS TO WP-PCT-PAIS
+
+           DISPLAY 'PAIS: ' LK-NOM-NAC '   ALUMNOS: ' WP-CANT-PAIS
+                   '   PORCENTAJE: ' WP-PCT-PAIS '%'
+           MOVE SPACES TO WS-LINEA-REP
+           STRING 'PAIS: ' LK-NOM-NAC '   ALUMNOS: ' WP-CANT-PAIS
+                  '   PORCENTAJE: ' WP-PCT-PAIS '%'
+                  DELIMITED BY SIZE INTO WS-LINEA-REP
+           PERFORM 9100-ESCRIBIR-REPORTE.
+
+
+     ******************************
+     ***** ALUMNOS EN RIESGO   *****
+
+       7000-RIESGO.
+
+           PERFORM 1010-FECHA UNTIL LK-CONTROL = 10
+
+           DISPLAY 'PROMEDIO MINIMO DE RIESGO: '
+           ACCEPT WS-UMBRAL-RIESGO
+
+           PERFORM 9200-ENCABEZADO
+
+           MOVE SPACES TO WS-LINEA-REP
+           STRING 'ALUMNOS EN RIESGO (PROMEDIO < ' WS-UMBRAL-RIESGO ')'
+                  DELIMITED BY SIZE INTO WS-LINEA-REP
+           DISPLAY WS-LINEA-REP
+           PERFORM 9100-ESCRIBIR-REPORTE
+
+           MOVE LIT-SPACES TO WS-LINEA-REP
+           PERFORM 9100-ESCRIBIR-REPORTE
+
+           MOVE 0   TO WS-ALU-ANT
+           MOVE 0   TO WS-MAT-ANT
+           MOVE 0   TO WS-SUM-NOTA
+           MOVE 0   TO WS-CANT
+           MOVE 'N' TO WS-ALU-AHEAD-EOF
+           PERFORM 1019-ORPH-LEE-ALUMNO
+
+           READ NOTAS
+           PERFORM UNTIL WS-FS-NOTA NOT EQUAL '00'
+               IF (WS-FILTRO-ALU = 0 OR WS-FILTRO-ALU = NOT-NRO-ALU)
+                  AND (WS-FILTRO-MAT = 0
+                       OR WS-FILTRO-MAT = NOT-NRO-MAT)
+                  AND NOT-ANIO = LK-ANIO AND NOT-MES >= LK-MES
+
+                   IF NOT-NRO-ALU NOT EQUAL WS-ALU-ANT
+                      OR NOT-NRO-MAT NOT EQUAL WS-MAT-ANT
+                       IF WS-CANT NOT EQUAL 0
+                           PERFORM 7100-RIESGO-EVALUAR
+                       END-IF
+                       MOVE 0 TO WS-SUM-NOTA
+                       MOVE 0 TO WS-CANT
+                       IF NOT-NRO-ALU NOT EQUAL WS-ALU-ANT
+                           PERFORM 7200-RIESGO-BUSCAALUMNO
+                       END-IF
+                       MOVE NOT-NRO-ALU TO WS-ALU-ANT
+                       MOVE NOT-NRO-MAT TO WS-MAT-ANT
+                   END-IF
+
+                   ADD 1 TO WS-CANT
+                   ADD NOT-NOTA TO WS-SUM-NOTA
+               END-IF
+
+               READ NOTAS
+           END-PERFORM
+
+           IF WS-CANT NOT EQUAL 0
+               PERFORM 7100-RIESGO-EVALUAR
+           END-IF
+
+           MOVE LIT-SPACES TO WS-LINEA-REP
+           PERFORM 9100-ESCRIBIR-REPORTE
+
+           SET WS-FIN-PROCESO TO TRUE.
+
+       7100-RIESGO-EVALUAR.
+
+           DIVIDE WS-SUM-NOTA BY WS-CANT GIVING WS-PROM ROUNDED
+
+           IF WS-PROM < WS-UMBRAL-RIESGO
+               MOVE WS-MAT-ANT TO LK-NUM-MATE
+               MOVE 2 TO LK-OPCION-MAT
+               CALL WS-RUTIM USING LK-COM-MATERIA
+
+               MOVE WS-PROM TO WP-PROM
+
+               DISPLAY 'ALUMNO: ' WS-ALU-ANT '  ' WS-TEND-NOMBRE
+                       '  MATERIA: ' LK-NOM-MATE '  PROMEDIO: ' WP-PROM
+                       '  NACIONALIDAD: ' LK-NOM-NAC
+               MOVE SPACES TO WS-LINEA-REP
+               STRING 'ALUMNO: ' WS-ALU-ANT '  ' WS-TEND-NOMBRE
+                      '  MATERIA: ' LK-NOM-MATE '  PROMEDIO: ' WP-PROM
+                      '  NACIONALIDAD: ' LK-NOM-NAC
+                      DELIMITED BY SIZE INTO WS-LINEA-REP
+               PERFORM 9100-ESCRIBIR-REPORTE
+           END-IF.
+
+       7200-RIESGO-BUSCAALUMNO.
+
+           PERFORM UNTIL WS-ALU-AHEAD-FIN
+                      OR ALU-NRO-ALU NOT LESS THAN NOT-NRO-ALU
+               PERFORM 1019-ORPH-LEE-ALUMNO
+           END-PERFORM
+
+           IF NOT WS-ALU-AHEAD-FIN AND ALU-NRO-ALU EQUAL NOT-NRO-ALU
+               MOVE ALU-NOMBRE TO WS-TEND-NOMBRE
+               MOVE ALU-NRO-PAIS TO LK-NUM-NAC
+               MOVE 2 TO LK-OPCION-NAC
+               CALL WS-RUTIN USING LK-COM-NACIONALIDAD
+           ELSE
+               MOVE SPACES TO WS-TEND-NOMBRE
+               MOVE SPACES TO LK-NOM-NAC
+           END-IF.
 
 
       *****PRIMERA LECTURA *****
@@ -208,19 +947,32 @@
        1020-PRIMERA-LECTURA.
 
 
-           READ NOTAS
+           IF NOT WS-YA-POSICIONADO
+               READ NOTAS
+           END-IF
 
            EVALUATE WS-FS-NOTA
            WHEN  '00'
+               IF NOT WS-YA-POSICIONADO
+                   ADD 1 TO WS-CANT-LEIDAS
+               END-IF
                MOVE NOT-NRO-ALU TO WS-ALU-ANT
                MOVE NOT-NRO-MAT TO WS-MAT-ANT
 
            WHEN '10'
                DISPLAY '*ARCHIVO NOTAS VACIO. ' WS-FS-NOTA
+               MOVE SPACES TO WS-LINEA-REP
+               STRING '*ARCHIVO NOTAS VACIO. ' WS-FS-NOTA
+                      DELIMITED BY SIZE INTO WS-LINEA-REP
+               PERFORM 9100-ESCRIBIR-REPORTE
                SET WS-FIN-PROCESO TO TRUE
 
            WHEN OTHER
                DISPLAY'ERROR LECTURA REGISTRO: ' WS-FS-NOTA
+               MOVE SPACES TO WS-LINEA-REP
+               STRING 'ERROR LECTURA REGISTRO: ' WS-FS-NOTA
+                      DELIMITED BY SIZE INTO WS-LINEA-REP
+               PERFORM 9100-ESCRIBIR-REPORTE
                SET WS-FIN-PROCESO TO TRUE
 
            END-EVALUATE
@@ -229,8 +981,14 @@
            IF LK-ANIO = NOT-ANIO
                SET WS-SI-ANIO TO TRUE
                IF NOT-MES >= LK-MES
-                   ADD 1 TO WS-CANT
-                   ADD NOT-NOTA TO WS-SUM-NOTA
+                   IF (WS-FILTRO-ALU = 0 OR WS-FILTRO-ALU = NOT-NRO-ALU)
+                      AND (WS-FILTRO-MAT = 0 OR
+                           WS-FILTRO-MAT = NOT-NRO-MAT)
+                       ADD 1 TO WS-CANT
+                       ADD NOT-NOTA TO WS-SUM-NOTA
+                       PERFORM 3100-ACTUALIZA-MINMAX
+                       PERFORM 3150-ACUMULA-TIPO-EVAL
+                   END-IF
                END-IF
            ELSE
                SET WS-NO-ANIO TO TRUE
@@ -238,10 +996,16 @@
 
            PERFORM 2800-BUSCAALUMNO UNTIL WS-ENCONTRADO
 
-           DISPLAY '*ALUMNO: ' ALU-NOMBRE
+           IF WS-FILTRO-ALU = 0 OR WS-FILTRO-ALU = NOT-NRO-ALU
+               DISPLAY '*ALUMNO: ' ALU-NOMBRE
+                          '         NACIONALIDAD: ' LK-NOM-NAC
+               DISPLAY LIT-SPACES2
+               MOVE SPACES TO WS-LINEA-REP
+               STRING '*ALUMNO: ' ALU-NOMBRE
                       '         NACIONALIDAD: ' LK-NOM-NAC
-
-           DISPLAY LIT-SPACES2.
+                      DELIMITED BY SIZE INTO WS-LINEA-REP
+               PERFORM 9100-ESCRIBIR-REPORTE
+           END-IF.
 
 
 
@@ -256,12 +1020,24 @@
            EVALUATE WS-FS-NOTA
 
            WHEN 00
+               ADD 1 TO WS-CANT-LEIDAS
                PERFORM 2050-GENERA-INFORME
 
            WHEN 10
+               PERFORM 2600-CORTE-MATERIA
+               PERFORM 2450-IMPRIME-PROM-POND
+
                DISPLAY LIT-SPACES
                DISPLAY '*FIN ARCHIVO* ' WS-FS-NOTA
                DISPLAY LIT-SPACES
+               MOVE LIT-SPACES TO WS-LINEA-REP
+               PERFORM 9100-ESCRIBIR-REPORTE
+               MOVE SPACES TO WS-LINEA-REP
+               STRING '*FIN ARCHIVO* ' WS-FS-NOTA
+                      DELIMITED BY SIZE INTO WS-LINEA-REP
+               PERFORM 9100-ESCRIBIR-REPORTE
+               MOVE LIT-SPACES TO WS-LINEA-REP
+               PERFORM 9100-ESCRIBIR-REPORTE
                IF WS-NO-ANIO
                   DISPLAY LIT-SPACES
                   DISPLAY LIT-SPACES
@@ -269,12 +1045,25 @@
                             ': NO EXISTEN DATOS PARA EL ANIO INGRESADO'
                   DISPLAY 'CANTIDAD DE ALUMNOS ANALISADOS: ' WS-CONT-ALU
                   DISPLAY LIT-SPACES
+                  MOVE SPACES TO WS-LINEA-REP
+                  STRING '** INFORME PARA EL ANIO ' LK-ANIO
+                         ': NO EXISTEN DATOS PARA EL ANIO INGRESADO'
+                         DELIMITED BY SIZE INTO WS-LINEA-REP
+                  PERFORM 9100-ESCRIBIR-REPORTE
+                  MOVE SPACES TO WS-LINEA-REP
+                  STRING 'CANTIDAD DE ALUMNOS ANALISADOS: ' WS-CONT-ALU
+                         DELIMITED BY SIZE INTO WS-LINEA-REP
+                  PERFORM 9100-ESCRIBIR-REPORTE
                END-IF
 
                SET WS-FIN-PROCESO TO TRUE
 
            WHEN OTHER
                DISPLAY'ERROR LECTURA REGISTRO: ' WS-FS-NOTA
+               MOVE SPACES TO WS-LINEA-REP
+               STRING 'ERROR LECTURA REGISTRO: ' WS-FS-NOTA
+                      DELIMITED BY SIZE INTO WS-LINEA-REP
+               PERFORM 9100-ESCRIBIR-REPORTE
                SET WS-FIN-PROCESO TO TRUE
 
 
@@ -305,16 +1094,49 @@
 
            PERFORM 2600-CORTE-MATERIA
 
+           PERFORM 2450-IMPRIME-PROM-POND
+
+           MOVE WS-ALU-ANT TO CKPT-ALU
+           MOVE WS-MAT-ANT TO CKPT-MAT
+           PERFORM 9300-CHECKPOINT
+
            PERFORM 2800-BUSCAALUMNO
 
-           DISPLAY LIT-SPACES
-           DISPLAY '*ALUMNO: ' ALU-NOMBRE
+           IF WS-FILTRO-ALU = 0 OR WS-FILTRO-ALU = NOT-NRO-ALU
+               DISPLAY LIT-SPACES
+               DISPLAY '*ALUMNO: ' ALU-NOMBRE
+                          '         NACIONALIDAD: ' LK-NOM-NAC
+               MOVE LIT-SPACES TO WS-LINEA-REP
+               PERFORM 9100-ESCRIBIR-REPORTE
+               MOVE SPACES TO WS-LINEA-REP
+               STRING '*ALUMNO: ' ALU-NOMBRE
                       '         NACIONALIDAD: ' LK-NOM-NAC
+                      DELIMITED BY SIZE INTO WS-LINEA-REP
+               PERFORM 9100-ESCRIBIR-REPORTE
+           END-IF
 
 
            MOVE NOT-NRO-ALU TO WS-ALU-ANT
            MOVE NOT-NRO-MAT TO WS-MAT-ANT.
 
+      ******IMPRIME PROMEDIO PONDERADO POR PESO DE MATERIA*****
+
+       2450-IMPRIME-PROM-POND.
+
+           IF WS-SUM-PESO NOT EQUAL 0
+               DIVIDE WS-SUM-PONDERADO BY WS-SUM-PESO
+                      GIVING WS-PROM-POND ROUNDED
+               MOVE WS-PROM-POND TO WP-PROM-POND
+               DISPLAY '   PROMEDIO PONDERADO: ' WP-PROM-POND
+               MOVE SPACES TO WS-LINEA-REP
+               STRING '   PROMEDIO PONDERADO: ' WP-PROM-POND
+                      DELIMITED BY SIZE INTO WS-LINEA-REP
+               PERFORM 9100-ESCRIBIR-REPORTE
+           END-IF
+
+           MOVE 0 TO WS-SUM-PONDERADO
+           MOVE 0 TO WS-SUM-PESO.
+
 
 
 
@@ -322,29 +1144,119 @@
 
        2600-CORTE-MATERIA.
 
-           DIVIDE WS-SUM-NOTA BY WS-CANT GIVING WS-PROM
-
            MOVE WS-MAT-ANT TO LK-NUM-MATE
            MOVE 2 TO LK-OPCION-MAT
            CALL WS-RUTIM USING LK-COM-MATERIA
 
-           MOVE WS-PROM TO WP-PROM
+           MOVE WS-NOTA-MIN TO WP-NOTA-MIN
+           MOVE WS-NOTA-MAX TO WP-NOTA-MAX
 
            IF WS-CANT NOT EQUAL 0
+               AND (WS-FILTRO-MAT = 0 OR WS-FILTRO-MAT = WS-MAT-ANT)
+               DIVIDE WS-SUM-NOTA BY WS-CANT GIVING WS-PROM ROUNDED
+               MOVE WS-PROM TO WP-PROM
+               ADD 1 TO WS-CANT-MATERIAS
+
                DISPLAY 'MATERIA: ' LK-NOM-MATE
                       '             PROMEDIO: ' WP-PROM
+               MOVE SPACES TO WS-LINEA-REP
+               STRING 'MATERIA: ' LK-NOM-MATE
+                      '             PROMEDIO: ' WP-PROM
+                      DELIMITED BY SIZE INTO WS-LINEA-REP
+               PERFORM 9100-ESCRIBIR-REPORTE
+
+               DISPLAY '   APROBADOS: ' WS-CANT-APROB
+                      '   DESAPROBADOS: ' WS-CANT-DESAP
+                      '   NOTA MIN: ' WP-NOTA-MIN
+                      '   NOTA MAX: ' WP-NOTA-MAX
+               MOVE SPACES TO WS-LINEA-REP
+               STRING '   APROBADOS: ' WS-CANT-APROB
+                      '   DESAPROBADOS: ' WS-CANT-DESAP
+                      '   NOTA MIN: ' WP-NOTA-MIN
+                      '   NOTA MAX: ' WP-NOTA-MAX
+                      DELIMITED BY SIZE INTO WS-LINEA-REP
+               PERFORM 9100-ESCRIBIR-REPORTE
+
+               PERFORM 3160-IMPRIME-TIPO-EVAL
+
+               MOVE SPACES TO WS-LINEA-CSV
+               STRING WS-ALU-ANT DELIMITED BY SIZE
+                      ',' DELIMITED BY SIZE
+                      FUNCTION TRIM(ALU-NOMBRE) DELIMITED BY SIZE
+                      ',' DELIMITED BY SIZE
+                      FUNCTION TRIM(LK-NOM-MATE) DELIMITED BY SIZE
+                      ',' DELIMITED BY SIZE
+                      LK-ANIO DELIMITED BY SIZE
+                      ',' DELIMITED BY SIZE
+                      WP-PROM DELIMITED BY SIZE
+                      ',' DELIMITED BY SIZE
+                      FUNCTION TRIM(LK-NOM-NAC) DELIMITED BY SIZE
+                      INTO WS-LINEA-CSV
+               PERFORM 9150-ESCRIBIR-CSV
+
+               COMPUTE WS-SUM-PONDERADO = WS-SUM-PONDERADO +
+                       (WS-PROM * LK-PESO-MATE)
+               ADD LK-PESO-MATE TO WS-SUM-PESO
+           ELSE
+               IF WS-CANT EQUAL 0
+                   AND (WS-FILTRO-MAT = 0 OR WS-FILTRO-MAT = WS-MAT-ANT)
+                   DISPLAY 'MATERIA: ' LK-NOM-MATE
+                          '             SIN NOTAS EN EL PERIODO.'
+                   MOVE SPACES TO WS-LINEA-REP
+                   STRING 'MATERIA: ' LK-NOM-MATE
+                          '             SIN NOTAS EN EL PERIODO.'
+                          DELIMITED BY SIZE INTO WS-LINEA-REP
+                   PERFORM 9100-ESCRIBIR-REPORTE
+               END-IF
            END-IF
 
            MOVE 0 TO WS-SUM-NOTA
            MOVE 0 TO WS-CANT
            MOVE 0 TO WS-PROM
-
+           MOVE 99 TO WS-NOTA-MIN
+           MOVE 0 TO WS-NOTA-MAX
+           MOVE 0 TO WS-CANT-APROB
+           MOVE 0 TO WS-CANT-DESAP
+           MOVE 0 TO WS-SUM-NOTA-ORIG
+           MOVE 0 TO WS-CANT-ORIG
+           MOVE 0 TO WS-SUM-NOTA-RECUP
+           MOVE 0 TO WS-CANT-RECUP
 
            PERFORM 3000-COMPARAFECHA
 
            MOVE NOT-NRO-ALU TO WS-ALU-ANT
            MOVE NOT-NRO-MAT TO WS-MAT-ANT.
 
+      ******IMPRIME PROMEDIO POR TIPO DE EVALUACION*****
+
+       3160-IMPRIME-TIPO-EVAL.
+
+           IF WS-CANT-ORIG NOT EQUAL 0
+               DIVIDE WS-SUM-NOTA-ORIG BY WS-CANT-ORIG
+                      GIVING WS-PROM-ORIG ROUNDED
+               MOVE WS-PROM-ORIG TO WP-PROM-ORIG
+               DISPLAY '   ORIGINAL: CANT: ' WS-CANT-ORIG
+                       '   PROMEDIO: ' WP-PROM-ORIG
+               MOVE SPACES TO WS-LINEA-REP
+               STRING '   ORIGINAL: CANT: ' WS-CANT-ORIG
+                      '   PROMEDIO: ' WP-PROM-ORIG
+                      DELIMITED BY SIZE INTO WS-LINEA-REP
+               PERFORM 9100-ESCRIBIR-REPORTE
+           END-IF
+
+           IF WS-CANT-RECUP NOT EQUAL 0
+               DIVIDE WS-SUM-NOTA-RECUP BY WS-CANT-RECUP
+                      GIVING WS-PROM-RECUP ROUNDED
+               MOVE WS-PROM-RECUP TO WP-PROM-RECUP
+               DISPLAY '   RECUPERATORIO: CANT: ' WS-CANT-RECUP
+                       '   PROMEDIO: ' WP-PROM-RECUP
+               MOVE SPACES TO WS-LINEA-REP
+               STRING '   RECUPERATORIO: CANT: ' WS-CANT-RECUP
+                      '   PROMEDIO: ' WP-PROM-RECUP
+                      DELIMITED BY SIZE INTO WS-LINEA-REP
+               PERFORM 9100-ESCRIBIR-REPORTE
+           END-IF.
+
 
       *****BUSCA DATOS DEL ALUMNO ********
        2800-BUSCAALUMNO.
@@ -385,18 +1297,149 @@
            IF LK-ANIO = NOT-ANIO
                SET WS-SI-ANIO TO TRUE
                IF NOT-MES >= LK-MES
-                   ADD 1 TO WS-CANT
-                   ADD NOT-NOTA TO WS-SUM-NOTA
+                   IF (WS-FILTRO-ALU = 0 OR WS-FILTRO-ALU = NOT-NRO-ALU)
+                      AND (WS-FILTRO-MAT = 0 OR
+                           WS-FILTRO-MAT = NOT-NRO-MAT)
+                       ADD 1 TO WS-CANT
+                       ADD NOT-NOTA TO WS-SUM-NOTA
+                       PERFORM 3100-ACTUALIZA-MINMAX
+                       PERFORM 3150-ACUMULA-TIPO-EVAL
+                   END-IF
                END-IF
            END-IF.
 
 
+      ******ACTUALIZA MINIMO/MAXIMO Y CONTADOR APROB/DESAPROB*****
+
+       3100-ACTUALIZA-MINMAX.
+
+           IF NOT-NOTA < WS-NOTA-MIN
+               MOVE NOT-NOTA TO WS-NOTA-MIN
+           END-IF
+           IF NOT-NOTA > WS-NOTA-MAX
+               MOVE NOT-NOTA TO WS-NOTA-MAX
+           END-IF
+           IF NOT-NOTA >= WS-NOTA-APROB
+               ADD 1 TO WS-CANT-APROB
+           ELSE
+               ADD 1 TO WS-CANT-DESAP
+           END-IF.
+
+
+      ******ACUMULA POR TIPO DE EVALUACION (ORIGINAL/RECUPERATORIO)**
+
+       3150-ACUMULA-TIPO-EVAL.
+
+           IF NOT-EVAL-RECUPERATORIO
+               ADD 1 TO WS-CANT-RECUP
+               ADD NOT-NOTA TO WS-SUM-NOTA-RECUP
+           ELSE
+               ADD 1 TO WS-CANT-ORIG
+               ADD NOT-NOTA TO WS-SUM-NOTA-ORIG
+           END-IF.
+
+
+      ******GRABA CHECKPOINT DEL ULTIMO ALUMNO/MATERIA PROCESADO*****
+
+       9300-CHECKPOINT.
+
+           OPEN OUTPUT CHECKPOINT
+           IF WS-FS-CKPT EQUAL '00'
+               WRITE REG-CHECKPOINT
+               CLOSE CHECKPOINT
+           ELSE
+               DISPLAY 'ERROR EN APERTURA DE CHECKPOINT: ' WS-FS-CKPT
+           END-IF.
+
+      ******ESCRIBE UNA LINEA EN EL REPORTE SPOOLEADO*****
+
+       9100-ESCRIBIR-REPORTE.
+
+           WRITE REG-REPORTE FROM WS-LINEA-REP
+           IF WS-FS-REPORTE NOT EQUAL '00'
+               DISPLAY 'ERROR EN ESCRITURA DE REPORTE: ' WS-FS-REPORTE
+           ELSE
+               ADD 1 TO WS-LINEAS-PAG
+               IF WS-LINEAS-PAG >= WS-MAX-LINEAS
+                   PERFORM 9200-ENCABEZADO
+               END-IF
+           END-IF.
+
+      ******ESCRITURA DE LINEA DEL EXTRACTO CSV *****
+
+       9150-ESCRIBIR-CSV.
+
+           WRITE REG-CSV FROM WS-LINEA-CSV
+           IF WS-FS-CSV NOT EQUAL '00'
+               DISPLAY 'ERROR EN ESCRITURA DE CSV: ' WS-FS-CSV
+           END-IF.
+
+      ******ENCABEZADO DE PAGINA DEL REPORTE *****
+
+       9200-ENCABEZADO.
+
+           ADD 1 TO WS-NRO-PAGINA
+           MOVE 0 TO WS-LINEAS-PAG
+
+           MOVE SPACES TO WS-LINEA-REP
+           STRING 'INFORME DE NOTAS'
+                  '   FECHA DE CORRIDA: '
+                  WS-DIA-COR '/' WS-MES-COR '/' WS-ANIO-COR
+                  '   PAGINA: ' WS-NRO-PAGINA
+                  DELIMITED BY SIZE INTO WS-LINEA-REP
+           WRITE REG-REPORTE FROM WS-LINEA-REP
+
+           MOVE LIT-SPACES TO WS-LINEA-REP
+           WRITE REG-REPORTE FROM WS-LINEA-REP.
+
+      ******TOTALES DE CONTROL DEL BATCH (FIN DE CORRIDA)*****
+
+       9250-TOTALES-CONTROL.
+
+           DISPLAY LIT-SPACES
+           DISPLAY '** TOTALES DE CONTROL'
+           DISPLAY '   NOTAS LEIDAS            : ' WS-CANT-LEIDAS
+           DISPLAY '   ALUMNOS PROCESADOS      : ' WS-CONT-ALU
+           DISPLAY '   MATERIAS PROCESADAS     : ' WS-CANT-MATERIAS
+           DISPLAY '   NOTAS HUERFANAS ALUMNO  : ' WS-CANT-ORPH-ALU
+           DISPLAY '   NOTAS HUERFANAS MATERIA : ' WS-CANT-ORPH-MAT
+           DISPLAY LIT-SPACES
+
+           MOVE SPACES TO WS-LINEA-REP
+           STRING '** TOTALES DE CONTROL'
+                  DELIMITED BY SIZE INTO WS-LINEA-REP
+           PERFORM 9100-ESCRIBIR-REPORTE
+           MOVE SPACES TO WS-LINEA-REP
+           STRING '   NOTAS LEIDAS            : ' WS-CANT-LEIDAS
+                  DELIMITED BY SIZE INTO WS-LINEA-REP
+           PERFORM 9100-ESCRIBIR-REPORTE
+           MOVE SPACES TO WS-LINEA-REP
+           STRING '   ALUMNOS PROCESADOS      : ' WS-CONT-ALU
+                  DELIMITED BY SIZE INTO WS-LINEA-REP
+           PERFORM 9100-ESCRIBIR-REPORTE
+           MOVE SPACES TO WS-LINEA-REP
+           STRING '   MATERIAS PROCESADAS     : ' WS-CANT-MATERIAS
+                  DELIMITED BY SIZE INTO WS-LINEA-REP
+           PERFORM 9100-ESCRIBIR-REPORTE
+           MOVE SPACES TO WS-LINEA-REP
+           STRING '   NOTAS HUERFANAS ALUMNO  : ' WS-CANT-ORPH-ALU
+                  DELIMITED BY SIZE INTO WS-LINEA-REP
+           PERFORM 9100-ESCRIBIR-REPORTE
+           MOVE SPACES TO WS-LINEA-REP
+           STRING '   NOTAS HUERFANAS MATERIA : ' WS-CANT-ORPH-MAT
+                  DELIMITED BY SIZE INTO WS-LINEA-REP
+           PERFORM 9100-ESCRIBIR-REPORTE.
+
       ***********************************************
       *     CIERRE DE ARCHIVOS                      *
       ***********************************************
 
         9999-CIERRE.
 
+            IF WS-MODO-NORMAL
+                PERFORM 9250-TOTALES-CONTROL
+            END-IF
+
             CLOSE NOTAS
             IF WS-FS-NOTA IS NOT EQUAL '00'
                 DISPLAY 'ERROR EN CIERRE DE ARCHIVO NOTA'
@@ -409,6 +1452,19 @@
            IF WS-FS-ALU NOT EQUAL '00'
              DISPLAY 'ERROR EN CIERRE DE ARCHIVO: ' WS-FS-ALU
              SET WS-FIN-PROCESO TO TRUE
+           END-IF
+
+           CLOSE REPORTE
+           IF WS-FS-REPORTE NOT EQUAL '00'
+             DISPLAY 'ERROR EN CIERRE DE ARCHIVO: ' WS-FS-REPORTE
+             SET WS-FIN-PROCESO TO TRUE
+           END-IF
+
+           IF WS-MODO-NORMAL
+               CLOSE CSVSALIDA
+               IF WS-FS-CSV NOT EQUAL '00'
+                   DISPLAY 'ERROR EN CIERRE DE ARCHIVO: ' WS-FS-CSV
+               END-IF
            END-IF.
 
 
