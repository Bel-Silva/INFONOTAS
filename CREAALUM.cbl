@@ -0,0 +1,220 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Mantenimiento de ALUMNOS.dat (alta/modif./baja)
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CREAALUM.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+      *ASSIGN TO "DDxxx" (SIN DISK) RESUELVE EN RUNTIME POR VARIABLE
+      *DE ENTORNO DD_DDxxx, LUEGO DDxxx, Y SI NINGUNA EXISTE USA
+      *"DDxxx" COMO NOMBRE DE ARCHIVO LITERAL (EMULACION DE JCL
+      *DD-NAME DE GNUCOBOL) - ASI INFONOTA.jcl CONECTA CON EL DATASET.
+           SELECT ALUMNOS       ASSIGN TO "DDALUM"
+                                      ORGANIZATION IS RELATIVE
+                                      ACCESS MODE IS DYNAMIC
+                                      RELATIVE KEY IS WS-RRN-ALU
+                                      FILE STATUS IS WS-FS-ALU.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ALUMNOS.
+           COPY REGALUM.
+
+       WORKING-STORAGE SECTION.
+
+
+       01  WS-FS-ALU       PIC X(02).
+             88 WS-OK            VALUE '00'.
+             88 WS-NO-OK         VALUE '10'.
+
+       01  WS-RRN-ALU      PIC 9(04).
+
+       01  WS-FLAG-FIN     PIC X.
+             88 WS-SI-PROCESO     VALUE 'T'.
+             88 WS-FIN-PROCESO    VALUE 'F'.
+
+       01  WS-OPCION        PIC 9.
+             88 WS-OP-ALTA        VALUE 1.
+             88 WS-OP-CAMBIO      VALUE 2.
+             88 WS-OP-BAJA        VALUE 3.
+             88 WS-OP-SALIR       VALUE 9.
+
+       01  WS-NRO-ALU       PIC 9(04).
+       01  WS-NOMBRE        PIC X(23).
+       01  WS-NRO-PAIS      PIC 9(03).
+
+
+       PROCEDURE DIVISION.
+
+      ****************************************************
+      ****************************************************
+       MAIN-PROCEDURE.
+
+           PERFORM 1000-INICIO.
+
+           PERFORM 2000-PROCESOS UNTIL WS-FIN-PROCESO
+
+           PERFORM 9999-CIERRE.
+
+       MAIN-PROGRAM-FINAL.
+           EXIT.
+               GOBACK.
+
+
+      ***********************************************************
+      *    CUERPO INICIO APERTURA ARCHIVOS E INICIO DE VARIBLES *
+      ***********************************************************
+
+       1000-INICIO.
+
+           SET WS-SI-PROCESO TO TRUE
+
+           OPEN I-O ALUMNOS.
+           IF WS-FS-ALU EQUAL '05' OR '35'
+               OPEN OUTPUT ALUMNOS
+               CLOSE ALUMNOS
+               OPEN I-O ALUMNOS
+           END-IF.
+
+           IF WS-FS-ALU IS NOT EQUAL '00'
+               DISPLAY 'ERROR EN APERTURA DE ARCHIVO: ' WS-FS-ALU
+               SET WS-FIN-PROCESO TO TRUE
+           END-IF.
+
+      *************************************
+       2000-PROCESOS.
+
+           DISPLAY '-------------------------------------------'
+           DISPLAY 'MANTENIMIENTO DE ALUMNOS'
+           DISPLAY '1-ALTA  2-CAMBIO  3-BAJA  9-FIN'
+           ACCEPT WS-OPCION
+
+           EVALUATE TRUE
+               WHEN WS-OP-ALTA
+                   PERFORM 2100-ALTA
+               WHEN WS-OP-CAMBIO
+                   PERFORM 2200-CAMBIO
+               WHEN WS-OP-BAJA
+                   PERFORM 2300-BAJA
+               WHEN WS-OP-SALIR
+                   SET WS-FIN-PROCESO TO TRUE
+               WHEN OTHER
+                   DISPLAY 'OPCION INVALIDA.'
+           END-EVALUATE.
+
+      *************************************
+      *    ALTA DE ALUMNO                 *
+      *************************************
+
+       2100-ALTA.
+
+           DISPLAY 'INGRESE NRO DE ALUMNO (9999): '
+           ACCEPT WS-NRO-ALU
+
+           MOVE WS-NRO-ALU TO WS-RRN-ALU
+
+           READ ALUMNOS
+               INVALID KEY
+                   DISPLAY 'INGRESE NOMBRE DEL ALUMNO: '
+                   ACCEPT WS-NOMBRE
+                   DISPLAY 'INGRESE NRO DE PAIS (999): '
+                   ACCEPT WS-NRO-PAIS
+
+                   MOVE WS-NRO-ALU  TO ALU-NRO-ALU
+                   MOVE WS-NOMBRE   TO ALU-NOMBRE
+                   MOVE WS-NRO-PAIS TO ALU-NRO-PAIS
+                   SET ALU-ACTIVO   TO TRUE
+
+                   WRITE REG-ALUMNO
+                   IF WS-FS-ALU IS NOT EQUAL '00'
+                       DISPLAY 'ERROR EN GRABAR REGISTRO: ' WS-FS-ALU
+                   ELSE
+                       DISPLAY 'ALUMNO DADO DE ALTA.'
+                   END-IF
+               NOT INVALID KEY
+                   DISPLAY 'YA EXISTE UN ALUMNO CON ESE NUMERO.'
+           END-READ.
+
+      *************************************
+      *    CAMBIO DE NOMBRE/NACIONALIDAD  *
+      *************************************
+
+       2200-CAMBIO.
+
+           DISPLAY 'INGRESE NRO DE ALUMNO A MODIFICAR (9999): '
+           ACCEPT WS-NRO-ALU
+
+           MOVE WS-NRO-ALU TO WS-RRN-ALU
+
+           READ ALUMNOS
+               INVALID KEY
+                   DISPLAY 'NO EXISTE UN ALUMNO CON ESE NUMERO.'
+               NOT INVALID KEY
+                   DISPLAY 'NOMBRE ACTUAL: ' ALU-NOMBRE
+                   DISPLAY 'INGRESE NUEVO NOMBRE (ENTER DEJA IGUAL): '
+                   ACCEPT WS-NOMBRE
+                   IF WS-NOMBRE NOT EQUAL SPACES
+                       MOVE WS-NOMBRE TO ALU-NOMBRE
+                   END-IF
+
+                   DISPLAY 'NACIONALIDAD ACTUAL: ' ALU-NRO-PAIS
+                   DISPLAY 'INGRESE NUEVO NRO DE PAIS (000 DEJA IGUAL):'
+                   ACCEPT WS-NRO-PAIS
+                   IF WS-NRO-PAIS NOT EQUAL 0
+                       MOVE WS-NRO-PAIS TO ALU-NRO-PAIS
+                   END-IF
+
+                   REWRITE REG-ALUMNO
+                   IF WS-FS-ALU IS NOT EQUAL '00'
+                       DISPLAY 'ERROR EN MODIFICAR REGISTRO: ' WS-FS-ALU
+                   ELSE
+                       DISPLAY 'ALUMNO MODIFICADO.'
+                   END-IF
+           END-READ.
+
+      *************************************
+      *    BAJA (LOGICA) DE ALUMNO        *
+      *************************************
+
+       2300-BAJA.
+
+           DISPLAY 'INGRESE NRO DE ALUMNO A DAR DE BAJA (9999): '
+           ACCEPT WS-NRO-ALU
+
+           MOVE WS-NRO-ALU TO WS-RRN-ALU
+
+           READ ALUMNOS
+               INVALID KEY
+                   DISPLAY 'NO EXISTE UN ALUMNO CON ESE NUMERO.'
+               NOT INVALID KEY
+                   SET ALU-BAJA TO TRUE
+                   REWRITE REG-ALUMNO
+                   IF WS-FS-ALU IS NOT EQUAL '00'
+                       DISPLAY 'ERROR EN BAJA DE REGISTRO: ' WS-FS-ALU
+                   ELSE
+                       DISPLAY 'ALUMNO DADO DE BAJA.'
+                   END-IF
+           END-READ.
+
+      *************************************
+      *************************************
+       9999-CIERRE.
+
+           CLOSE ALUMNOS
+           IF WS-FS-ALU NOT EQUAL '00'
+               DISPLAY 'EROR EN CERRAR ARCHIVO: ' WS-FS-ALU
+           END-IF.
+
+
+
+       END PROGRAM CREAALUM.
