@@ -0,0 +1,132 @@
+//INFONOTA JOB (ACCTG),'SUITE INFONOTAS',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*****************************************************************
+//* JCL DE CORRIDA PARA LA SUITE INFONOTAS.
+//* UN PASO POR PROGRAMA, EN EL ORDEN EN QUE NORMALMENTE SE
+//* EJECUTAN: ALTA/MANTENIMIENTO DE TABLAS, CARGA DE NOTAS,
+//* INFORME (PGMINFOR) Y PURGA/ARCHIVADO (PURGNOTA).
+//*
+//* LOS DD-NAME USADOS AQUI SON LOS MISMOS QUE SE COMENTAN EN CADA
+//* SELECT DE LOS .cbl CON "*PARA CONECTAR CON JCL": DDNOTA, DDALUM,
+//* DDMAT, DDNAC, DDRPT, DDCSV, DDPARM, DDCKPT, DDHIST, DDTMP Y
+//* DDSRTWK (ARCHIVO DE TRABAJO DEL SORT DE PGMINFOR).
+//*
+//* PGMINFOR LLAMA DINAMICAMENTE (CALL POR CONTENIDO DE CAMPO) A
+//* RUTIFECH/RUTMATER/RUTNACIO, POR LO QUE LOS CUATRO PROGRAMAS
+//* DEBEN ESTAR EN LA MISMA STEPLIB PARA QUE EL CALL RESUELVA.
+//*
+//* LOS PROGRAMAS DE MANTENIMIENTO (CREAALUM/CREAMAT/CREANACI/
+//* CREANOTA) SON INTERACTIVOS (ACCEPT/DISPLAY) - EN BATCH, ACCEPT
+//* LEE DE SYSIN Y DISPLAY ESCRIBE A SYSOUT, POR ESO CADA PASO TRAE
+//* SU PROPIO SYSIN CON LAS OPCIONES/DATOS A CARGAR. REEMPLAZAR LAS
+//* TARJETAS DE EJEMPLO POR LOS DATOS REALES DE CADA CORRIDA.
+//*****************************************************************
+//JOBLIB   DD  DSN=INFONOTA.LOAD,DISP=SHR
+//*
+//*****************************************************************
+//* PASO 1: MANTENIMIENTO DE NACIONALIDADES (ALTA DE PAISES)
+//*****************************************************************
+//STEP010  EXEC PGM=CREANACI
+//STEPLIB  DD  DSN=INFONOTA.LOAD,DISP=SHR
+//DDNAC    DD  DSN=INFONOTA.NACIONALIDADES,DISP=SHR
+//SYSOUT   DD  SYSOUT=*
+//SYSIN    DD  *
+9
+/*
+//*****************************************************************
+//* PASO 2: MANTENIMIENTO DE MATERIAS (ALTA DE MATERIAS)
+//*****************************************************************
+//STEP020  EXEC PGM=CREAMAT
+//STEPLIB  DD  DSN=INFONOTA.LOAD,DISP=SHR
+//DDMAT    DD  DSN=INFONOTA.MATERIAS,DISP=SHR
+//SYSOUT   DD  SYSOUT=*
+//SYSIN    DD  *
+9
+/*
+//*****************************************************************
+//* PASO 3: MANTENIMIENTO DE ALUMNOS (ALTA/CAMBIO/BAJA)
+//*****************************************************************
+//STEP030  EXEC PGM=CREAALUM
+//STEPLIB  DD  DSN=INFONOTA.LOAD,DISP=SHR
+//DDALUM   DD  DSN=INFONOTA.ALUMNOS,DISP=SHR
+//SYSOUT   DD  SYSOUT=*
+//SYSIN    DD  *
+9
+/*
+//*****************************************************************
+//* PASO 4: CARGA DE NOTAS DEL PERIODO
+//*****************************************************************
+//STEP040  EXEC PGM=CREANOTA
+//STEPLIB  DD  DSN=INFONOTA.LOAD,DISP=SHR
+//DDNOTA   DD  DSN=INFONOTA.NOTAS,DISP=MOD
+//DDALUM   DD  DSN=INFONOTA.ALUMNOS,DISP=SHR
+//DDMAT    DD  DSN=INFONOTA.MATERIAS,DISP=SHR
+//SYSOUT   DD  SYSOUT=*
+//SYSIN    DD  *
+0000
+/*
+//*****************************************************************
+//* PASO 5: INFORME DE NOTAS (PGMINFOR) - MODO NORMAL, DESATENDIDO
+//* VIA DDPARM (REQ017); SI SE OMITE DDPARM, PGMINFOR VUELVE A
+//* PREGUNTAR LA FECHA POR SYSIN.
+//*****************************************************************
+//STEP050  EXEC PGM=PGMINFOR
+//STEPLIB  DD  DSN=INFONOTA.LOAD,DISP=SHR
+//DDNOTA   DD  DSN=INFONOTA.NOTAS,DISP=SHR
+//DDALUM   DD  DSN=INFONOTA.ALUMNOS,DISP=SHR
+//DDMAT    DD  DSN=INFONOTA.MATERIAS,DISP=SHR
+//DDNAC    DD  DSN=INFONOTA.NACIONALIDADES,DISP=SHR
+//* DDRPT Y DDCSV: PGMINFOR HACE OPEN OUTPUT EN CADA CORRIDA (REQ008/
+//* REQ016), O SEA QUE REGRABA ESTOS DATASETS DESDE CERO CADA VEZ.
+//* DISP=NEW SOLO PERMITE LA PRIMERA CORRIDA; DE LA SEGUNDA EN
+//* ADELANTE EL JOB ABENDARIA AL INTENTAR ASIGNAR UN DATASET YA
+//* CATALOGADO. SE USA MOD (COMO DDCKPT/DDHIST) PARA QUE EL PASO
+//* SEA REPETIBLE EN CORRIDAS PROGRAMADAS (REQ017/REQ029).
+//DDRPT    DD  DSN=INFONOTA.REPORTE,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=132,BLKSIZE=0)
+//DDCSV    DD  DSN=INFONOTA.GRADOS.CSV,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=132,BLKSIZE=0)
+//* DDCKPT: 9300-CHECKPOINT HACE OPEN OUTPUT (NO EXTEND) EN CADA
+//* CORTE DE CONTROL, PARA QUE EL DATASET QUEDE SIEMPRE CON EL
+//* UNICO REGISTRO DEL ULTIMO CHECKPOINT (1017-RESTART LEE UN SOLO
+//* REGISTRO). DISP=MOD POSICIONA AL FINAL EN VEZ DE TRUNCAR, POR LO
+//* QUE SE USA OLD (IGUAL QUE DDNOTA EN EL PASO060): EL DATASET DEBE
+//* EXISTIR YA CATALOGADO DE UNA CORRIDA/ALTA PREVIA.
+//DDCKPT   DD  DSN=INFONOTA.CHECKPOINT,DISP=(OLD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//DDPARM   DD  DSN=INFONOTA.PARMFECHA,DISP=SHR
+//DDSRTWK  DD  DSN=&&NOTASRT,DISP=(NEW,DELETE,DELETE),
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=15,BLKSIZE=0)
+//SYSOUT   DD  SYSOUT=*
+//SORTWK01 DD  UNIT=SYSDA,SPACE=(CYL,(5,5))
+//SORTWK02 DD  UNIT=SYSDA,SPACE=(CYL,(5,5))
+//SYSIN    DD  *
+1
+0000
+00
+06
+N
+/*
+//*****************************************************************
+//* PASO 6: PURGA/ARCHIVADO DE NOTAS ANTERIORES AL ANIO DE CORTE
+//* (NORMALMENTE UN JOB APARTE, PERIODICO - SE INCLUYE ACA PORQUE
+//* EL PEDIDO ES "JCL PARA TODA LA SUITE")
+//*****************************************************************
+//STEP060  EXEC PGM=PURGNOTA
+//STEPLIB  DD  DSN=INFONOTA.LOAD,DISP=SHR
+//DDNOTA   DD  DSN=INFONOTA.NOTAS,DISP=OLD
+//DDHIST   DD  DSN=INFONOTA.HISTNOTA,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=15,BLKSIZE=0)
+//DDTMP    DD  DSN=&&NOTASTMP,DISP=(NEW,DELETE,DELETE),
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=15,BLKSIZE=0)
+//SYSOUT   DD  SYSOUT=*
+//SYSIN    DD  *
+2020
+/*
+//
