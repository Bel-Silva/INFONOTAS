@@ -0,0 +1,9 @@
+      ******************************************************************
+      * Area de comunicacion compartida para el CALL a RUTMATER.
+      ******************************************************************
+         01  LK-COM-MATERIA.
+           03  LK-NOM-MATE        PIC X(25).
+           03  LK-OPCION-MAT      PIC 9.
+           03  LK-NUM-MATE        PIC 9(02).
+           03  LK-RESULTADO-MAT   PIC 9(02).
+           03  LK-PESO-MATE       PIC 9(02).
