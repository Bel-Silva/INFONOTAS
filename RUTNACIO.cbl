@@ -11,8 +11,14 @@
 
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-        SELECT  NACIONALIDADES ASSIGN TO DISK "NACIONALIDAD.dat"
-                               ORGANIZATION IS LINE SEQUENTIAL
+      *ASSIGN TO "DDxxx" (SIN DISK) RESUELVE EN RUNTIME POR VARIABLE
+      *DE ENTORNO DD_DDxxx, LUEGO DDxxx, Y SI NINGUNA EXISTE USA
+      *"DDxxx" COMO NOMBRE DE ARCHIVO LITERAL (EMULACION DE JCL
+      *DD-NAME DE GNUCOBOL) - ASI INFONOTA.jcl CONECTA CON EL DATASET.
+        SELECT  NACIONALIDADES ASSIGN TO "DDNAC"
+                               ORGANIZATION IS RELATIVE
+                               ACCESS MODE IS RANDOM
+                               RELATIVE KEY IS WS-RRN-NACIO
                                FILE STATUS IS WS-FS-NAC.
 
 
@@ -20,9 +26,7 @@
        FILE SECTION.
 
        FD  NACIONALIDADES.
-           01 REG-NACIO.
-              05 COD-NACIO   PIC X(03).
-              05 NOM-NACIO   PIC X(20).
+           COPY REGNACIO.
 
       *****************************************************
 
@@ -34,17 +38,12 @@
              88 WS-OK          VALUE '00'.
              88 WS-NO-OK       VALUE '10'.
 
+       01  WS-RRN-NACIO PIC 9(03).
+
        01  WS-FLAG-FIN   PIC X.
            88 WS-SI-PROCESO    VALUE 'T'.
            88 WS-FIN-PROCESO   VALUE 'F'.
 
-      *****VARIABLES AUXILIARES ****
-
-       01  WS-NACIO.
-           05 PAISES  OCCURS 10 TIMES INDEXED BY WS-I.
-               10 WS-NAC-COD    PIC X(03).
-               10 WS-NAC-NOMBRE PIC X(20).
-
        01 WS-OPCION          PIC 9(02).
 
 
@@ -53,11 +52,7 @@
 
         LINKAGE SECTION.
 
-       01  LK-COM-NACIONALIDAD.
-           03  LK-NOM-NAC         PIC X(20).
-           03  LK-OPCION-NAC      PIC 9.
-           03  LK-NUM-NAC         PIC X(03).
-           03  LK-RESULTADO-NAC   PIC 9(02).
+       COPY LKNACIO.
 
 
 
@@ -105,18 +100,9 @@
 
          EVALUATE LK-OPCION-NAC
 
-           WHEN 1
-
-             MOVE 1 TO WS-I
-             PERFORM 2200-CARGARTABLA
-                    VARYING WS-I FROM 1 BY 1
-                                  UNTIL WS-I > 5
-
            WHEN 2
-
-            MOVE 1 TO WS-I
-            PERFORM 2400-BUSCARDATO
-            SET WS-FIN-PROCESO TO TRUE
+             PERFORM 2400-BUSCARDATO
+             SET WS-FIN-PROCESO TO TRUE
 
            WHEN OTHER
              MOVE 30 TO LK-RESULTADO-NAC
@@ -126,46 +112,24 @@
 
 
 
-      ********************************
-
-       2200-CARGARTABLA.
-
-         READ NACIONALIDADES
-
-         IF WS-FS-NAC NOT EQUAL '00' AND
-                   WS-FS-NAC NOT EQUAL '10'
-          DISPLAY 'ERROR EN LECTURA DE ARCHIVO: ' WS-FS-NAC
-          SET WS-FIN-PROCESO TO TRUE
-         ELSE
-             IF WS-FS-NAC NOT EQUAL '10'
-               MOVE COD-NACIO   TO  WS-NAC-COD(WS-I)
-               MOVE NOM-NACIO   TO  WS-NAC-NOMBRE(WS-I)
-              ELSE
-                  SET WS-FIN-PROCESO TO TRUE
-             END-IF
-         END-IF.
-
-         IF WS-I = 4 THEN
-            MOVE 40 TO LK-RESULTADO-NAC
-            SET WS-FIN-PROCESO TO TRUE
-         END-IF.
-
      **********************************
 
        2400-BUSCARDATO.
 
-           MOVE 1 TO WS-I
-
-
-           SEARCH PAISES
-               AT END
-               MOVE 20 TO LK-RESULTADO-NAC
-               WHEN WS-NAC-COD (WS-I) = LK-NUM-NAC
-               MOVE WS-NAC-NOMBRE(WS-I) TO LK-NOM-NAC
-               MOVE 10 TO LK-RESULTADO-NAC
-
-           END-SEARCH.
-
+           MOVE LK-NUM-NAC TO WS-RRN-NACIO
+           MOVE SPACES TO LK-NOM-NAC
+
+           READ NACIONALIDADES
+               INVALID KEY
+                   MOVE 20 TO LK-RESULTADO-NAC
+               NOT INVALID KEY
+                   IF NAC-BAJA
+                       MOVE 20 TO LK-RESULTADO-NAC
+                   ELSE
+                       MOVE 10 TO LK-RESULTADO-NAC
+                       MOVE NOM-NACIO TO LK-NOM-NAC
+                   END-IF
+           END-READ.
 
 
       **************************************
