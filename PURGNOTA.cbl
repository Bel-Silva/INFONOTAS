@@ -0,0 +1,330 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Archivado/purga de NOTAS.dat - mueve a HISTNOTA.dat las
+      *          notas anteriores a un anio de corte y las elimina del
+      *          archivo vivo.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PURGNOTA.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+      *ASSIGN TO "DDxxx" (SIN DISK) RESUELVE EN RUNTIME POR VARIABLE
+      *DE ENTORNO DD_DDxxx, LUEGO DDxxx, Y SI NINGUNA EXISTE USA
+      *"DDxxx" COMO NOMBRE DE ARCHIVO LITERAL (EMULACION DE JCL
+      *DD-NAME DE GNUCOBOL) - ASI INFONOTA.jcl CONECTA CON EL DATASET.
+           SELECT NOTAS          ASSIGN TO "DDNOTA"
+                                      ORGANIZATION IS LINE SEQUENTIAL
+                                      FILE STATUS IS WS-FS-NOTA.
+
+           SELECT HISTNOTA       ASSIGN TO "DDHIST"
+                                      ORGANIZATION IS LINE SEQUENTIAL
+                                      FILE STATUS IS WS-FS-HIST.
+
+           SELECT NOTASTMP       ASSIGN TO "DDTMP"
+                                      ORGANIZATION IS LINE SEQUENTIAL
+                                      FILE STATUS IS WS-FS-TMP.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD NOTAS.
+           COPY REGNOTA.
+
+       FD HISTNOTA.
+           01 REG-HIST.
+              05 HIST-NRO-ALU    PIC 9(04).
+              05 HIST-NRO-MAT    PIC 99.
+              05 HIST-ANIO       PIC 9(04).
+              05 HIST-MES        PIC 99.
+              05 HIST-NOTA       PIC 99.
+              05 HIST-TIPO-EVAL  PIC 9.
+
+       FD NOTASTMP.
+           01 REG-TMP.
+              05 TMP-NRO-ALU     PIC 9(04).
+              05 TMP-NRO-MAT     PIC 99.
+              05 TMP-ANIO        PIC 9(04).
+              05 TMP-MES         PIC 99.
+              05 TMP-NOTA        PIC 99.
+              05 TMP-TIPO-EVAL   PIC 9.
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-FS-NOTA      PIC X(02).
+       01  WS-FS-HIST      PIC X(02).
+       01  WS-FS-TMP       PIC X(02).
+
+       01  WS-FLAG-FIN     PIC X.
+             88 WS-SI-PROCESO     VALUE 'T'.
+             88 WS-FIN-PROCESO    VALUE 'F'.
+
+       01  WS-NOTAS-ABIERTO  PIC X VALUE 'N'.
+             88 WS-NOTAS-OK       VALUE 'S'.
+       01  WS-HIST-ABIERTO   PIC X VALUE 'N'.
+             88 WS-HIST-OK        VALUE 'S'.
+       01  WS-TMP-ABIERTO    PIC X VALUE 'N'.
+             88 WS-TMP-OK         VALUE 'S'.
+
+       01  WS-ERROR-LECTURA  PIC X VALUE 'N'.
+             88 WS-HUBO-ERROR     VALUE 'S'.
+
+       01  WS-ANIO-CORTE   PIC 9(04).
+
+       01  WS-CONT-ARCHIVADAS  PIC 9(05) VALUE 0.
+       01  WS-CONT-RETENIDAS   PIC 9(05) VALUE 0.
+
+       01  WP-CONT-ARCHIVADAS  PIC ZZZZ9.
+       01  WP-CONT-RETENIDAS   PIC ZZZZ9.
+
+
+       PROCEDURE DIVISION.
+
+      ****************************************************
+      ****************************************************
+       MAIN-PROCEDURE.
+
+           PERFORM 1000-INICIO.
+
+           IF NOT WS-FIN-PROCESO
+               PERFORM 2000-PROCESOS UNTIL WS-FIN-PROCESO
+
+               IF NOT WS-HUBO-ERROR
+                   PERFORM 3000-REGRABAR-NOTAS
+               END-IF
+           END-IF
+
+           PERFORM 9999-CIERRE.
+
+       MAIN-PROGRAM-FINAL.
+           EXIT.
+               GOBACK.
+
+
+      ***********************************************************
+      *    CUERPO INICIO APERTURA ARCHIVOS E INICIO DE VARIBLES *
+      ***********************************************************
+
+       1000-INICIO.
+
+           SET WS-SI-PROCESO TO TRUE
+
+           DISPLAY '-------------------------------------------'
+           DISPLAY 'PURGA/ARCHIVADO DE NOTAS'
+           DISPLAY 'PURGAR NOTAS ANTERIORES AL ANIO (AAAA): '
+           ACCEPT WS-ANIO-CORTE
+
+           OPEN INPUT NOTAS.
+           IF WS-FS-NOTA IS NOT EQUAL '00'
+               DISPLAY 'ERROR EN APERTURA DE ARCHIVO: ' WS-FS-NOTA
+               SET WS-FIN-PROCESO TO TRUE
+           ELSE
+               SET WS-NOTAS-OK TO TRUE
+           END-IF.
+
+           IF NOT WS-FIN-PROCESO
+               OPEN EXTEND HISTNOTA
+               IF WS-FS-HIST EQUAL '05' OR '35'
+                   OPEN OUTPUT HISTNOTA
+                   CLOSE HISTNOTA
+                   OPEN EXTEND HISTNOTA
+               END-IF
+
+               IF WS-FS-HIST IS NOT EQUAL '00'
+                   DISPLAY 'ERROR EN APERTURA DE ARCHIVO: ' WS-FS-HIST
+                   SET WS-FIN-PROCESO TO TRUE
+               ELSE
+                   SET WS-HIST-OK TO TRUE
+               END-IF
+           END-IF.
+
+           IF NOT WS-FIN-PROCESO
+               OPEN OUTPUT NOTASTMP
+               IF WS-FS-TMP IS NOT EQUAL '00'
+                   DISPLAY 'ERROR EN APERTURA DE ARCHIVO: ' WS-FS-TMP
+                   SET WS-FIN-PROCESO TO TRUE
+               ELSE
+                   SET WS-TMP-OK TO TRUE
+               END-IF
+           END-IF.
+
+      *************************************
+      *    RECORRE NOTAS Y SEPARA        *
+      *************************************
+
+       2000-PROCESOS.
+
+           READ NOTAS
+
+           EVALUATE WS-FS-NOTA
+               WHEN '00'
+                   CONTINUE
+               WHEN '10'
+                   SET WS-FIN-PROCESO TO TRUE
+               WHEN OTHER
+                   DISPLAY 'ERROR EN LECTURA DE ARCHIVO: ' WS-FS-NOTA
+                   SET WS-FIN-PROCESO TO TRUE
+                   SET WS-HUBO-ERROR TO TRUE
+           END-EVALUATE.
+
+           IF NOT WS-FIN-PROCESO
+               IF NOT-ANIO < WS-ANIO-CORTE
+                   PERFORM 2200-ARCHIVAR
+               ELSE
+                   PERFORM 2400-RETENER
+               END-IF
+           END-IF.
+
+      *************************************
+      *    ARCHIVA UNA NOTA VIEJA         *
+      *************************************
+
+       2200-ARCHIVAR.
+
+           MOVE NOT-NRO-ALU TO HIST-NRO-ALU
+           MOVE NOT-NRO-MAT TO HIST-NRO-MAT
+           MOVE NOT-ANIO    TO HIST-ANIO
+           MOVE NOT-MES     TO HIST-MES
+           MOVE NOT-NOTA    TO HIST-NOTA
+           MOVE NOT-TIPO-EVAL TO HIST-TIPO-EVAL
+
+           WRITE REG-HIST
+           IF WS-FS-HIST IS NOT EQUAL '00'
+               DISPLAY 'ERROR EN GRABAR HISTORICO: ' WS-FS-HIST
+           ELSE
+               ADD 1 TO WS-CONT-ARCHIVADAS
+           END-IF.
+
+      *************************************
+      *    RETIENE UNA NOTA VIGENTE       *
+      *************************************
+
+       2400-RETENER.
+
+           MOVE NOT-NRO-ALU TO TMP-NRO-ALU
+           MOVE NOT-NRO-MAT TO TMP-NRO-MAT
+           MOVE NOT-ANIO    TO TMP-ANIO
+           MOVE NOT-MES     TO TMP-MES
+           MOVE NOT-NOTA    TO TMP-NOTA
+           MOVE NOT-TIPO-EVAL TO TMP-TIPO-EVAL
+
+           WRITE REG-TMP
+           IF WS-FS-TMP IS NOT EQUAL '00'
+               DISPLAY 'ERROR EN GRABAR TEMPORAL: ' WS-FS-TMP
+           ELSE
+               ADD 1 TO WS-CONT-RETENIDAS
+           END-IF.
+
+      *************************************************
+      *    REEMPLAZA NOTAS.dat POR LAS RETENIDAS      *
+      *************************************************
+
+       3000-REGRABAR-NOTAS.
+
+           CLOSE NOTAS
+           CLOSE NOTASTMP
+           CLOSE HISTNOTA
+           MOVE 'N' TO WS-NOTAS-ABIERTO
+           MOVE 'N' TO WS-TMP-ABIERTO
+           MOVE 'N' TO WS-HIST-ABIERTO
+
+           OPEN INPUT NOTASTMP.
+           IF WS-FS-TMP IS NOT EQUAL '00'
+               DISPLAY 'ERROR EN APERTURA DE ARCHIVO: ' WS-FS-TMP
+           ELSE
+               OPEN OUTPUT NOTAS
+               IF WS-FS-NOTA IS NOT EQUAL '00'
+                   DISPLAY 'ERROR EN APERTURA DE ARCHIVO: ' WS-FS-NOTA
+               ELSE
+                   SET WS-SI-PROCESO TO TRUE
+                   PERFORM 3200-COPIAR-RETENIDAS
+
+                   CLOSE NOTAS
+               END-IF
+
+               CLOSE NOTASTMP
+           END-IF.
+
+       3200-COPIAR-RETENIDAS.
+
+           READ NOTASTMP
+
+           EVALUATE WS-FS-TMP
+               WHEN '00'
+                   CONTINUE
+               WHEN '10'
+                   SET WS-FIN-PROCESO TO TRUE
+               WHEN OTHER
+                   DISPLAY 'ERROR EN LECTURA DE ARCHIVO: ' WS-FS-TMP
+                   SET WS-FIN-PROCESO TO TRUE
+                   SET WS-HUBO-ERROR TO TRUE
+           END-EVALUATE.
+
+           PERFORM UNTIL WS-FIN-PROCESO
+               MOVE TMP-NRO-ALU TO NOT-NRO-ALU
+               MOVE TMP-NRO-MAT TO NOT-NRO-MAT
+               MOVE TMP-ANIO    TO NOT-ANIO
+               MOVE TMP-MES     TO NOT-MES
+               MOVE TMP-NOTA    TO NOT-NOTA
+               MOVE TMP-TIPO-EVAL TO NOT-TIPO-EVAL
+
+               WRITE REG-NOTAS
+               IF WS-FS-NOTA IS NOT EQUAL '00'
+                   DISPLAY 'ERROR EN GRABAR REGISTRO: ' WS-FS-NOTA
+               END-IF
+
+               READ NOTASTMP
+
+               EVALUATE WS-FS-TMP
+                   WHEN '00'
+                       CONTINUE
+                   WHEN '10'
+                       SET WS-FIN-PROCESO TO TRUE
+                   WHEN OTHER
+                       DISPLAY 'ERROR EN LECTURA DE ARCHIVO: ' WS-FS-TMP
+                       SET WS-FIN-PROCESO TO TRUE
+                       SET WS-HUBO-ERROR TO TRUE
+               END-EVALUATE
+           END-PERFORM.
+
+      *************************************
+      *************************************
+       9999-CIERRE.
+
+           IF WS-NOTAS-OK
+               CLOSE NOTAS
+               IF WS-FS-NOTA IS NOT EQUAL '00'
+                   DISPLAY 'ERROR EN CIERRE DE ARCHIVO: ' WS-FS-NOTA
+               END-IF
+           END-IF
+
+           IF WS-HIST-OK
+               CLOSE HISTNOTA
+               IF WS-FS-HIST IS NOT EQUAL '00'
+                   DISPLAY 'ERROR EN CIERRE DE ARCHIVO: ' WS-FS-HIST
+               END-IF
+           END-IF
+
+           IF WS-TMP-OK
+               CLOSE NOTASTMP
+               IF WS-FS-TMP IS NOT EQUAL '00'
+                   DISPLAY 'ERROR EN CIERRE DE ARCHIVO: ' WS-FS-TMP
+               END-IF
+           END-IF
+
+           MOVE WS-CONT-ARCHIVADAS TO WP-CONT-ARCHIVADAS
+           MOVE WS-CONT-RETENIDAS  TO WP-CONT-RETENIDAS
+
+           DISPLAY 'NOTAS ARCHIVADAS: ' WP-CONT-ARCHIVADAS
+           DISPLAY 'NOTAS RETENIDAS : ' WP-CONT-RETENIDAS.
+
+
+
+       END PROGRAM PURGNOTA.
