@@ -0,0 +1,240 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Carga de notas en NOTAS.dat, validando alumno/materia
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CREANOTA.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+      *ASSIGN TO "DDxxx" (SIN DISK) RESUELVE EN RUNTIME POR VARIABLE
+      *DE ENTORNO DD_DDxxx, LUEGO DDxxx, Y SI NINGUNA EXISTE USA
+      *"DDxxx" COMO NOMBRE DE ARCHIVO LITERAL (EMULACION DE JCL
+      *DD-NAME DE GNUCOBOL) - ASI INFONOTA.jcl CONECTA CON EL DATASET.
+           SELECT NOTAS          ASSIGN TO "DDNOTA"
+                                      ORGANIZATION IS LINE SEQUENTIAL
+                                      FILE STATUS IS WS-FS-NOTA.
+
+           SELECT ALUMNOS        ASSIGN TO "DDALUM"
+                                      ORGANIZATION IS RELATIVE
+                                      ACCESS MODE IS DYNAMIC
+                                      RELATIVE KEY IS WS-RRN-ALU
+                                      FILE STATUS IS WS-FS-ALU.
+
+           SELECT MATERIAS       ASSIGN TO "DDMAT"
+                                      ORGANIZATION IS RELATIVE
+                                      ACCESS MODE IS DYNAMIC
+                                      RELATIVE KEY IS WS-RRN-MATE
+                                      FILE STATUS IS WS-FS-MATE.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD NOTAS.
+           COPY REGNOTA.
+
+       FD ALUMNOS.
+           COPY REGALUM.
+
+       FD MATERIAS.
+           COPY REGMATE.
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-FS-NOTA      PIC X(02).
+       01  WS-FS-ALU       PIC X(02).
+       01  WS-FS-MATE      PIC X(02).
+
+       01  WS-RRN-ALU      PIC 9(04).
+       01  WS-RRN-MATE     PIC 9(02).
+
+       01  WS-FLAG-FIN     PIC X.
+             88 WS-SI-PROCESO     VALUE 'T'.
+             88 WS-FIN-PROCESO    VALUE 'F'.
+
+       01  WS-BUSCA-MAT    PIC X.
+             88 WS-MAT-ENCONTRADA     VALUE 'T'.
+             88 WS-MAT-NO-ENCONTRADA  VALUE 'F'.
+
+       01  WS-ALUMNO-OK    PIC X.
+             88 WS-ALUMNO-VALIDO      VALUE 'T'.
+             88 WS-ALUMNO-INVALIDO    VALUE 'F'.
+
+       01  WS-NRO-ALU       PIC 9(04).
+       01  WS-NRO-MAT       PIC 99.
+       01  WS-ANIO          PIC 9(04).
+       01  WS-MES           PIC 99.
+       01  WS-NOTA          PIC 99.
+       01  WS-TIPO-EVAL     PIC 9.
+
+
+       PROCEDURE DIVISION.
+
+      ****************************************************
+      ****************************************************
+       MAIN-PROCEDURE.
+
+           PERFORM 1000-INICIO.
+
+           PERFORM 2000-PROCESOS UNTIL WS-FIN-PROCESO
+
+           PERFORM 9999-CIERRE.
+
+       MAIN-PROGRAM-FINAL.
+           EXIT.
+               GOBACK.
+
+
+      ***********************************************************
+      *    CUERPO INICIO APERTURA ARCHIVOS E INICIO DE VARIBLES *
+      ***********************************************************
+
+       1000-INICIO.
+
+           SET WS-SI-PROCESO TO TRUE
+
+           OPEN EXTEND NOTAS.
+           IF WS-FS-NOTA EQUAL '05' OR '35'
+               OPEN OUTPUT NOTAS
+               CLOSE NOTAS
+               OPEN EXTEND NOTAS
+           END-IF.
+
+           IF WS-FS-NOTA IS NOT EQUAL '00'
+               DISPLAY 'ERROR EN APERTURA DE ARCHIVO: ' WS-FS-NOTA
+               SET WS-FIN-PROCESO TO TRUE
+           END-IF.
+
+           OPEN INPUT ALUMNOS.
+           IF WS-FS-ALU IS NOT EQUAL '00'
+               DISPLAY 'ERROR EN APERTURA DE ARCHIVO: ' WS-FS-ALU
+               SET WS-FIN-PROCESO TO TRUE
+           END-IF.
+
+           OPEN INPUT MATERIAS.
+           IF WS-FS-MATE IS NOT EQUAL '00'
+               DISPLAY 'ERROR EN APERTURA DE ARCHIVO: ' WS-FS-MATE
+               SET WS-FIN-PROCESO TO TRUE
+           END-IF.
+
+      *************************************
+       2000-PROCESOS.
+
+           DISPLAY '-------------------------------------------'
+           DISPLAY 'CARGA DE NOTAS (INGRESE 0000 EN NRO DE'
+                   ' ALUMNO PARA TERMINAR)'
+
+           DISPLAY 'NRO DE ALUMNO (9999): '
+           ACCEPT WS-NRO-ALU
+
+           IF WS-NRO-ALU EQUAL 0
+               SET WS-FIN-PROCESO TO TRUE
+           ELSE
+               DISPLAY 'NRO DE MATERIA (99): '
+               ACCEPT WS-NRO-MAT
+               DISPLAY 'ANIO (AAAA): '
+               ACCEPT WS-ANIO
+               DISPLAY 'MES (MM): '
+               ACCEPT WS-MES
+               DISPLAY 'NOTA (00-10): '
+               ACCEPT WS-NOTA
+               DISPLAY 'TIPO DE EVALUACION (1-ORIGINAL'
+                       ' 2-RECUPERATORIO): '
+               ACCEPT WS-TIPO-EVAL
+
+               PERFORM 2200-VALIDA-ALUMNO
+               PERFORM 2400-VALIDA-MATERIA
+
+               IF WS-ALUMNO-VALIDO AND WS-MAT-ENCONTRADA
+                   PERFORM 2600-GRABAR
+               ELSE
+                   IF WS-ALUMNO-INVALIDO
+                       DISPLAY 'ALUMNO NO EXISTE. NOTA RECHAZADA.'
+                   END-IF
+                   IF WS-MAT-NO-ENCONTRADA
+                       DISPLAY 'MATERIA NO EXISTE. NOTA RECHAZADA.'
+                   END-IF
+               END-IF
+           END-IF.
+
+      *************************************
+      *    VALIDA QUE EL ALUMNO EXISTA    *
+      *************************************
+
+       2200-VALIDA-ALUMNO.
+
+           SET WS-ALUMNO-INVALIDO TO TRUE
+           MOVE WS-NRO-ALU TO WS-RRN-ALU
+
+           READ ALUMNOS
+               INVALID KEY
+                   SET WS-ALUMNO-INVALIDO TO TRUE
+               NOT INVALID KEY
+                   SET WS-ALUMNO-VALIDO TO TRUE
+           END-READ.
+
+      *************************************
+      *    VALIDA QUE LA MATERIA EXISTA   *
+      *************************************
+
+       2400-VALIDA-MATERIA.
+
+           SET WS-MAT-NO-ENCONTRADA TO TRUE
+           MOVE WS-NRO-MAT TO WS-RRN-MATE
+
+           READ MATERIAS
+               INVALID KEY
+                   SET WS-MAT-NO-ENCONTRADA TO TRUE
+               NOT INVALID KEY
+                   SET WS-MAT-ENCONTRADA TO TRUE
+           END-READ.
+
+      *************************************
+      *    GRABA LA NOTA                  *
+      *************************************
+
+       2600-GRABAR.
+
+           MOVE WS-NRO-ALU TO NOT-NRO-ALU
+           MOVE WS-NRO-MAT TO NOT-NRO-MAT
+           MOVE WS-ANIO    TO NOT-ANIO
+           MOVE WS-MES     TO NOT-MES
+           MOVE WS-NOTA    TO NOT-NOTA
+           MOVE WS-TIPO-EVAL TO NOT-TIPO-EVAL
+
+           WRITE REG-NOTAS
+           IF WS-FS-NOTA IS NOT EQUAL '00'
+               DISPLAY 'ERROR EN GRABAR REGISTRO: ' WS-FS-NOTA
+           ELSE
+               DISPLAY 'NOTA GRABADA.'
+           END-IF.
+
+      *************************************
+      *************************************
+       9999-CIERRE.
+
+           CLOSE NOTAS
+           IF WS-FS-NOTA NOT EQUAL '00'
+               DISPLAY 'EROR EN CERRAR ARCHIVO NOTAS: ' WS-FS-NOTA
+           END-IF.
+
+           CLOSE ALUMNOS
+           IF WS-FS-ALU NOT EQUAL '00'
+               DISPLAY 'EROR EN CERRAR ARCHIVO ALUMNOS: ' WS-FS-ALU
+           END-IF.
+
+           CLOSE MATERIAS
+           IF WS-FS-MATE NOT EQUAL '00'
+               DISPLAY 'EROR EN CERRAR ARCHIVO MATERIAS: ' WS-FS-MATE
+           END-IF.
+
+
+
+       END PROGRAM CREANOTA.
