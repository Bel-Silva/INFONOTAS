@@ -1,7 +1,7 @@
       ******************************************************************
       * Author:
       * Date:
-      * Purpose:
+      * Purpose: Mantenimiento de MATERIAS.dat (alta/cambio/baja)
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
@@ -15,16 +15,20 @@
        INPUT-OUTPUT SECTION.
 
        FILE-CONTROL.
-           SELECT MATERIAS      ASSIGN TO DISK "MATERIAS.dat"
-                                      ORGANIZATION IS LINE SEQUENTIAL
+      *ASSIGN TO "DDxxx" (SIN DISK) RESUELVE EN RUNTIME POR VARIABLE
+      *DE ENTORNO DD_DDxxx, LUEGO DDxxx, Y SI NINGUNA EXISTE USA
+      *"DDxxx" COMO NOMBRE DE ARCHIVO LITERAL (EMULACION DE JCL
+      *DD-NAME DE GNUCOBOL) - ASI INFONOTA.jcl CONECTA CON EL DATASET.
+           SELECT MATERIAS      ASSIGN TO "DDMAT"
+                                      ORGANIZATION IS RELATIVE
+                                      ACCESS MODE IS DYNAMIC
+                                      RELATIVE KEY IS WS-RRN-MATE
                                       FILE STATUS IS WS-FS-MATE.
 
        DATA DIVISION.
        FILE SECTION.
        FD MATERIAS.
-           01 REG-MATE.
-              05 MAT-NRO-MATERIA   PIC X(02).
-              05 MAT-DESCRIPCION   PIC X(25).
+           COPY REGMATE.
 
        WORKING-STORAGE SECTION.
 
@@ -33,15 +37,21 @@
              88 WS-OK            VALUE '00'.
              88 WS-NO-OK         VALUE '10'.
 
+       01  WS-RRN-MATE     PIC 9(02).
+
        01  WS-FLAG-FIN      PIC X.
              88 WS-SI-PROCESO     VALUE 'T'.
              88 WS-FIN-PROCESO    VALUE 'F'.
 
+       01  WS-OPCION        PIC 9.
+             88 WS-OP-ALTA        VALUE 1.
+             88 WS-OP-CAMBIO      VALUE 2.
+             88 WS-OP-BAJA        VALUE 3.
+             88 WS-OP-SALIR       VALUE 9.
 
-
-       01  WS-CODIGO        PIC X(02).
+       01  WS-CODIGO        PIC 9(02).
        01  WS-NOMBRE        PIC X(25).
-       01  WS-I             PIC 9.
+       01  WS-PESO          PIC 9(02).
 
 
        PROCEDURE DIVISION.
@@ -69,56 +79,141 @@
 
            SET WS-SI-PROCESO TO TRUE
 
-           OPEN OUTPUT MATERIAS.
+           OPEN I-O MATERIAS.
+           IF WS-FS-MATE EQUAL '05' OR '35'
+               OPEN OUTPUT MATERIAS
+               CLOSE MATERIAS
+               OPEN I-O MATERIAS
+           END-IF.
+
            IF WS-FS-MATE IS NOT EQUAL '00'
                DISPLAY 'ERROR EN APERTURA DE ARCHIVO: ' WS-FS-MATE
                SET WS-FIN-PROCESO TO TRUE
            END-IF.
 
-           INITIALIZE REG-MATE
-                      WS-I
-                      WS-NOMBRE
-                      WS-CODIGO
-
-           MOVE 1 TO WS-I.
-
       *************************************
        2000-PROCESOS.
 
+           DISPLAY '-------------------------------------------'
+           DISPLAY 'MANTENIMIENTO DE MATERIAS'
+           DISPLAY '1-ALTA  2-CAMBIO  3-BAJA  9-FIN'
+           ACCEPT WS-OPCION
+
+           EVALUATE TRUE
+               WHEN WS-OP-ALTA
+                   PERFORM 2100-ALTA
+               WHEN WS-OP-CAMBIO
+                   PERFORM 2200-CAMBIO
+               WHEN WS-OP-BAJA
+                   PERFORM 2300-BAJA
+               WHEN WS-OP-SALIR
+                   SET WS-FIN-PROCESO TO TRUE
+               WHEN OTHER
+                   DISPLAY 'OPCION INVALIDA.'
+           END-EVALUATE.
 
+      *************************************
+      *    ALTA DE MATERIA                *
+      *************************************
+
+       2100-ALTA.
 
            DISPLAY 'INGRESE CODIGO (XX) DE MATERIA: '
            ACCEPT WS-CODIGO
-           DISPLAY 'INGRESE NOMBRE DE LA MATERIA: '
-           ACCEPT WS-NOMBRE
 
-           PERFORM 2400-GRAGAR
+           MOVE WS-CODIGO TO WS-RRN-MATE
+
+           READ MATERIAS
+               INVALID KEY
+                   DISPLAY 'INGRESE NOMBRE DE LA MATERIA: '
+                   ACCEPT WS-NOMBRE
+                   DISPLAY 'INGRESE PESO/CREDITO DE LA MATERIA'
+                           ' (01-99): '
+                   ACCEPT WS-PESO
+
+                   MOVE WS-CODIGO TO MAT-NRO-MATERIA
+                   MOVE WS-NOMBRE TO MAT-DESCRIPCION
+                   SET MAT-ACTIVA TO TRUE
+                   IF WS-PESO EQUAL 0
+                       MOVE 1 TO MAT-PESO
+                   ELSE
+                       MOVE WS-PESO TO MAT-PESO
+                   END-IF
+
+                   WRITE REG-MATE
+                   IF WS-FS-MATE IS NOT EQUAL '00'
+                       DISPLAY 'ERROR EN GRABAR REGISTRO: ' WS-FS-MATE
+                   ELSE
+                       DISPLAY 'MATERIA DADA DE ALTA.'
+                   END-IF
+               NOT INVALID KEY
+                   DISPLAY 'YA EXISTE UNA MATERIA CON ESE CODIGO.'
+           END-READ.
 
-           IF WS-I = 9
-               SET WS-FIN-PROCESO TO TRUE
-               DISPLAY 'FIN DEL ARCHIVO.'
-           END-IF.
+      *************************************
+      *    CAMBIO DE DESCRIPCION          *
+      *************************************
+
+       2200-CAMBIO.
 
+           DISPLAY 'INGRESE CODIGO DE MATERIA A MODIFICAR (XX): '
+           ACCEPT WS-CODIGO
 
+           MOVE WS-CODIGO TO WS-RRN-MATE
+
+           READ MATERIAS
+               INVALID KEY
+                   DISPLAY 'NO EXISTE UNA MATERIA CON ESE CODIGO.'
+               NOT INVALID KEY
+                   DISPLAY 'DESCRIPCION ACTUAL: ' MAT-DESCRIPCION
+                   DISPLAY 'INGRESE NUEVA DESCRIPCION (ENTER DEJA'
+                           ' IGUAL): '
+                   ACCEPT WS-NOMBRE
+                   IF WS-NOMBRE NOT EQUAL SPACES
+                       MOVE WS-NOMBRE TO MAT-DESCRIPCION
+                   END-IF
+
+                   DISPLAY 'PESO/CREDITO ACTUAL: ' MAT-PESO
+                   DISPLAY 'INGRESE NUEVO PESO (00 DEJA IGUAL): '
+                   ACCEPT WS-PESO
+                   IF WS-PESO NOT EQUAL 0
+                       MOVE WS-PESO TO MAT-PESO
+                   END-IF
+
+                   REWRITE REG-MATE
+                   IF WS-FS-MATE IS NOT EQUAL '00'
+                       DISPLAY 'ERROR EN MODIFICAR REGISTRO: '
+                               WS-FS-MATE
+                   ELSE
+                       DISPLAY 'MATERIA MODIFICADA.'
+                   END-IF
+           END-READ.
 
+      *************************************
+      *    BAJA (LOGICA) DE MATERIA       *
       *************************************
 
-       2400-GRAGAR.
-
-           MOVE WS-CODIGO TO MAT-NRO-MATERIA
-           MOVE WS-NOMBRE TO MAT-DESCRIPCION
+       2300-BAJA.
 
-           WRITE REG-MATE
-           IF WS-FS-MATE IS NOT EQUAL '00'
-               DISPLAY 'ERROR EN GRABAR REGISTRO: ' WS-FS-MATE
-               SET WS-FIN-PROCESO TO TRUE
-           ELSE
-               ADD 1 TO WS-I
-           END-IF.
+           DISPLAY 'INGRESE CODIGO DE MATERIA A DAR DE BAJA (XX): '
+           ACCEPT WS-CODIGO
 
+           MOVE WS-CODIGO TO WS-RRN-MATE
+
+           READ MATERIAS
+               INVALID KEY
+                   DISPLAY 'NO EXISTE UNA MATERIA CON ESE CODIGO.'
+               NOT INVALID KEY
+                   SET MAT-BAJA TO TRUE
+                   REWRITE REG-MATE
+                   IF WS-FS-MATE IS NOT EQUAL '00'
+                       DISPLAY 'ERROR EN BAJA DE REGISTRO: ' WS-FS-MATE
+                   ELSE
+                       DISPLAY 'MATERIA DADA DE BAJA.'
+                   END-IF
+           END-READ.
 
       *************************************
-
       *************************************
        9999-CIERRE.
 
