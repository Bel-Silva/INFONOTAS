@@ -0,0 +1,9 @@
+      ******************************************************************
+      * Layout compartido del registro de NACIONALIDADES.dat.
+      ******************************************************************
+       01  REG-NACIO.
+           05  COD-NACIO    PIC 9(03).
+           05  NOM-NACIO    PIC X(25).
+           05  NAC-ESTADO   PIC X(01).
+               88  NAC-ACTIVA        VALUE 'A'.
+               88  NAC-BAJA          VALUE 'B'.
